@@ -11,10 +11,39 @@
 
        FILE-CONTROL.
 
+           SELECT FICHIER-MANIFESTE  ASSIGN TO "BACKUP\MANIFESTE.LST"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS W-STATUT-MANIFESTE.
+
+           SELECT FICHIER-MANIFESTE-TEMP  ASSIGN TO
+                   "BACKUP\MANIFESTE.TMP"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FICHIER-SUIVI  ASSIGN TO "SUIVIRECONST.LST"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS W-STATUT-SUIVI.
+
        DATA DIVISION.
 
        FILE SECTION.
 
+       FD  FICHIER-MANIFESTE.
+       01  MANIFESTE-LIGNE.
+           05  ML-DATE                 PIC X(8).
+           05  ML-HEURE                PIC X(8).
+
+       FD  FICHIER-MANIFESTE-TEMP.
+       01  MANIFESTE-TEMP-LIGNE        PIC X(16).
+
+      ******************************************************************
+      *  SUIVI DES AJOUTS/SUPPRESSIONS DEPUIS LA DERNIERE RECONSTRUCTION
+      *  DE EMPLOYES.DAT, TENU A JOUR PAR TP3NADIRPELLETIER.
+      ******************************************************************
+       FD  FICHIER-SUIVI.
+       01  SUIVI-LIGNE.
+           05  SU-DATE                 PIC X(8).
+           05  SU-HEURE                PIC X(8).
+
        WORKING-STORAGE SECTION.
 
       ****************************BACKUP********************************
@@ -33,6 +62,58 @@
            05 FILLER                   PIC X         VALUE "_".
            05 W-NOUV-FICH-IDX-HEURE    PIC X(8).
            05 W-NOUV-FICH-IDX-EXT      PIC X(5)      VALUE ".IDX ".
+
+      ***************************RESTAURATION***************************
+       01 W-ANC-FICH-DAT.
+           05 W-ANC-FICH-DAT-REP      PIC X(7)      VALUE "BACKUP\".
+           05 W-ANC-FICH-DAT-NOM      PIC X(9)      VALUE "EMPLOYES_".
+           05 W-ANC-FICH-DAT-DATE     PIC X(8).
+           05 FILLER                  PIC X         VALUE "_".
+           05 W-ANC-FICH-DAT-HEURE    PIC X(8).
+           05 W-ANC-FICH-DAT-EXT      PIC X(5)      VALUE ".DAT ".
+
+       01 W-ANC-FICH-IDX.
+           05 W-ANC-FICH-IDX-REP      PIC X(7)      VALUE "BACKUP\".
+           05 W-ANC-FICH-IDX-NOM      PIC X(9)      VALUE "EMPLOYES_".
+           05 W-ANC-FICH-IDX-DATE     PIC X(8).
+           05 FILLER                  PIC X         VALUE "_".
+           05 W-ANC-FICH-IDX-HEURE    PIC X(8).
+           05 W-ANC-FICH-IDX-EXT      PIC X(5)      VALUE ".IDX ".
+
+       01  W-STATUT-MANIFESTE         PIC XX.
+           88  MANIFESTE-OK                   VALUE "00".
+           88  MANIFESTE-INEXISTANT           VALUE "35".
+
+      ***********************SUIVI RECONSTRUCTION***********************
+       01  W-STATUT-SUIVI              PIC XX.
+           88  SUIVI-OK                        VALUE "00".
+           88  SUIVI-INEXISTANT                VALUE "35".
+
+       01  W-IND-FIN-SUIVI             PIC 9   VALUE 0.
+           88  W-FIN-SUIVI                     VALUE 1.
+
+       01  W-COMPTE-SUIVI              PIC 9(5) VALUE 0.
+       01  W-SEUIL-RECONSTRUCTION      PIC 9(5) VALUE 20.
+       01  W-MESSAGE-SEUIL             PIC X(80).
+
+       01  W-BOOL-RECONSTRUIRE-OUI     PIC X.
+           88  RECONSTRUIRE-OUI                VALUE "O" "o".
+           88  RECONSTRUIRE-NON                VALUE "N" "n".
+
+       01  W-LISTE-BACKUP.
+           05  W-LISTE-BACKUP-NB       PIC 99  VALUE 0.
+           05  W-LISTE-BACKUP-TAB      OCCURS 30.
+               10  WLB-DATE            PIC X(8).
+               10  WLB-HEURE           PIC X(8).
+
+       01  W-RESTAURE-VARIABLE.
+           05  W-RESTAURE-LIGNE        PIC X(40).
+           05  W-RESTAURE-CHOIX        PIC 99.
+           05  W-RESTAURE-LIGNE-ECRAN  PIC 99.
+           05  W-BOOL-RESTAURE-OUI     PIC X.
+               88  RESTAURE-OUI                VALUE "O" "o".
+               88  RESTAURE-NON                VALUE "N" "n".
+
       *****************************VARIABLES****************************
 
        01  W-VARIABLE.
@@ -45,7 +126,27 @@
        01 BOOL-BACKUP-IDX              PIC 9.
            88  IDX-OK                                VALUE 1.
 
+      ***********************PURGE DES BACKUPS*************************
+       01  W-INDICATEUR-MANIFESTE      PIC 9   VALUE 0.
+           88  W-FIN-MANIFESTE                 VALUE 1.
+
+       01  W-RETENTION-JOURS           PIC 999 VALUE 30.
+
+       01  W-PURGE-VARIABLE.
+           05  W-PURGE-DATE-NUM        PIC 9(8).
+           05  W-PURGE-JOUR-INT        PIC S9(8) COMP.
+           05  W-PURGE-CUTOFF-INT      PIC S9(8) COMP.
+
+
 
+      ****************************SECURITE******************************
+       01  W-PIN-SECRET                 PIC X(4) VALUE "1234".
+       01  W-PIN-SAISI                  PIC X(4).
+       01  W-PIN-ESSAI                  PIC 9   VALUE 0.
+
+       01  W-BOOL-PIN-OK                PIC X.
+           88  PIN-OK                           VALUE "O".
+           88  PIN-REFUSE                       VALUE "N".
 
       *****************************CHOIX********************************
        01  W-CHOIX.
@@ -56,7 +157,8 @@
 
            05  W-CHOIX-UTILITAIRE      PIC X       VALUE SPACE.
                88  QUITTER-U           VALUE "Q" "q".
-               88  W-CHOIX-U-VALIDE    VALUE "1" "2" "Q" "q".
+               88  W-CHOIX-U-VALIDE    VALUE "1" "2" "3" "4" "5" "6"
+                                             "Q" "q".
 
       ****************************ENTETE********************************
        01  W-ENTETE.
@@ -108,9 +210,13 @@
            05  LINE 5   COLUMN 33 VALUE "MENU UTILITAIRES" UNDERLINE.
            05  LINE 8   COLUMN 30 VALUE "1) Reconstruire EMPLOYE.DAT".
            05  LINE 10  COLUMN 30 VALUE "2) Copier EMPLOYE.DAT".
-           05  LINE 12  COLUMN 30 VALUE "Q) Quitter".
-           05  LINE 19  COLUMN 3  VALUE "Votre choix (1, 2, Q): ".
-           05  LINE 19  COLUMN 28 PIC X TO W-CHOIX-UTILITAIRE.
+           05  LINE 12  COLUMN 30 VALUE "3) Restaurer EMPLOYE.DAT".
+           05  LINE 14  COLUMN 30 VALUE "4) Produire les T4 / Releve 1".
+           05  LINE 16  COLUMN 30 VALUE "5) Rapport des anniversaires".
+           05  LINE 18  COLUMN 30 VALUE "6) Sommaire region/sexe".
+           05  LINE 20  COLUMN 30 VALUE "Q) Quitter".
+           05  LINE 22  COLUMN 3  VALUE "Votre choix (1,2,3,4,5,6,Q): ".
+           05  LINE 22  COLUMN 32 PIC X TO W-CHOIX-UTILITAIRE.
 
 
 
@@ -129,20 +235,43 @@
                       CALL"TP2NADIRPELLETIER" *>
 
                     WHEN "3"
-                      CALL"TP3NADIRPELLETIER" *>
+                      PERFORM 50000-VALIDER-PIN
+                      IF PIN-OK
+                          CALL"TP3NADIRPELLETIER" *>
+                      ELSE
+                          MOVE "ACCES REFUSE - NIP INVALIDE"
+                          TO W-MESSAGE-ERREUR
+                      END-IF
 
                     WHEN "4"
-                      PERFORM 20000-MENU-UTILITAIRE
-                      PERFORM UNTIL QUITTER-U
-                           EVALUATE W-CHOIX-UTILITAIRE
-                               WHEN "1"
-                                   PERFORM 30000-BACKUP
-                                   CALL "REBUILD" USING W-MESSAGE-ERREUR
-                               WHEN "2"
-                                   PERFORM 30000-BACKUP*>
-                           END-EVALUATE
-                      PERFORM 20000-MENU-UTILITAIRE
-                      END-PERFORM
+                      PERFORM 50000-VALIDER-PIN
+                      IF PIN-OK
+                          PERFORM 35000-VERIFIER-SEUIL-RECONST
+                          PERFORM 20000-MENU-UTILITAIRE
+                          PERFORM UNTIL QUITTER-U
+                               EVALUATE W-CHOIX-UTILITAIRE
+                                   WHEN "1"
+                                       PERFORM 33000-RECONSTRUIRE
+                                   WHEN "2"
+                                       PERFORM 30000-BACKUP*>
+                                   WHEN "3"
+                                       PERFORM 40000-RESTAURER
+                                   WHEN "4"
+                                       CALL "RELEVEPAYE"
+                                            USING W-MESSAGE-ERREUR
+                                   WHEN "5"
+                                       CALL "ANNIVERSAIRE"
+                                            USING W-MESSAGE-ERREUR
+                                   WHEN "6"
+                                       CALL "DEMOGRAPHIE"
+                                            USING W-MESSAGE-ERREUR
+                               END-EVALUATE
+                          PERFORM 20000-MENU-UTILITAIRE
+                          END-PERFORM
+                      ELSE
+                          MOVE "ACCES REFUSE - NIP INVALIDE"
+                          TO W-MESSAGE-ERREUR
+                      END-IF
 
                 END-EVALUATE
 
@@ -190,10 +319,64 @@
                 TO W-CHOIX-UTILITAIRE
 
                 IF NOT W-CHOIX-U-VALIDE
-                    MOVE "ENTREZ 1, 2 OU Q" TO W-MESSAGE-ERREUR
+                    MOVE "ENTREZ 1, 2, 3, 4, 5, 6 OU Q"
+                                       TO W-MESSAGE-ERREUR
                 END-IF
             END-PERFORM.
 
+      ******************************************************************
+      *  COMPTE LE NOMBRE D'AJOUTS/SUPPRESSIONS SURVENUS DEPUIS LA
+      *  DERNIERE RECONSTRUCTION (SUIVIRECONST.LST, TENU PAR TP3) ET,
+      *  SI LE SEUIL EST FRANCHI, PROPOSE DE RECONSTRUIRE MAINTENANT.
+      ******************************************************************
+       35000-VERIFIER-SEUIL-RECONST.
+           PERFORM 36000-COMPTER-SUIVI.
+
+           IF W-COMPTE-SUIVI NOT < W-SEUIL-RECONSTRUCTION
+               STRING "LE FICHIER A ETE MODIFIE " DELIMITED BY SIZE
+                      W-COMPTE-SUIVI              DELIMITED BY SIZE
+                      " FOIS DEPUIS LA DERNIERE RECONSTRUCTION."
+                                                   DELIMITED BY SIZE
+                 INTO W-MESSAGE-SEUIL
+
+               DISPLAY FOND-ECRAN
+               DISPLAY W-MESSAGE-SEUIL AT 1010
+               DISPLAY "RECONSTRUIRE EMPLOYES.DAT MAINTENANT (O/N) ? "
+                                        AT 1210
+               ACCEPT  W-BOOL-RECONSTRUIRE-OUI AT 1253
+
+               IF RECONSTRUIRE-OUI
+                   PERFORM 33000-RECONSTRUIRE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *  COMPTE LES LIGNES DE SUIVIRECONST.LST (0 S'IL N'EXISTE PAS
+      *  ENCORE, COMME POUR LE MANIFESTE DE BACKUP).
+      ******************************************************************
+       36000-COMPTER-SUIVI.
+           MOVE 0 TO W-COMPTE-SUIVI.
+           MOVE 0 TO W-IND-FIN-SUIVI.
+           OPEN INPUT FICHIER-SUIVI.
+           IF SUIVI-OK
+               PERFORM UNTIL W-FIN-SUIVI
+                   READ FICHIER-SUIVI
+                       AT END MOVE 1 TO W-IND-FIN-SUIVI
+                       NOT AT END ADD 1 TO W-COMPTE-SUIVI
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-SUIVI
+           END-IF.
+
+      ******************************************************************
+      *  RECONSTRUIT EMPLOYES.DAT (BACKUP PREALABLE, PUIS REBUILD) ET
+      *  REMET LE SUIVI A ZERO EN SUPPRIMANT SUIVIRECONST.LST.
+      ******************************************************************
+       33000-RECONSTRUIRE.
+           PERFORM 30000-BACKUP.
+           CALL "REBUILD" USING W-MESSAGE-ERREUR.
+           CALL "CBL_DELETE_FILE" USING "SUIVIRECONST.LST ".
+
 
        30000-BACKUP.
            INITIALIZE BOOL-BACKUP-DAT BOOL-BACKUP-IDX.
@@ -225,7 +408,209 @@
 
            IF  DAT-OK AND IDX-OK
                MOVE "BACKUP EFFECTUE AVEC SUCCES" TO W-MESSAGE-ERREUR
+               PERFORM 31000-ENREGISTRER-MANIFESTE
            END-IF
 
            MOVE SPACE TO W-CHOIX-UTILITAIRE.
 
+      ******************************************************************
+      *  AJOUTE LE NOUVEAU BACKUP AU MANIFESTE (BACKUP\MANIFESTE.LST)
+      *  POUR QU'IL PUISSE ETRE RETROUVE PAR LA RESTAURATION ET LA
+      *  PURGE DES VIEUX BACKUPS.
+      ******************************************************************
+       31000-ENREGISTRER-MANIFESTE.
+           OPEN EXTEND FICHIER-MANIFESTE.
+           IF MANIFESTE-INEXISTANT
+               OPEN OUTPUT FICHIER-MANIFESTE
+           END-IF.
+
+           MOVE W-NOUV-FICH-DAT-DATE  TO ML-DATE.
+           MOVE W-NOUV-FICH-DAT-HEURE TO ML-HEURE.
+           WRITE MANIFESTE-LIGNE.
+
+           CLOSE FICHIER-MANIFESTE.
+
+           PERFORM 32000-PURGER-VIEUX-BACKUP.
+
+      ******************************************************************
+      *  DETRUIT LES BACKUPS (.DAT/.IDX) PLUS VIEUX QUE LA RETENTION
+      *  (W-RETENTION-JOURS) ET RECONSTRUIT LE MANIFESTE SANS EUX.
+      ******************************************************************
+       32000-PURGER-VIEUX-BACKUP.
+           COMPUTE W-PURGE-CUTOFF-INT =
+               FUNCTION INTEGER-OF-DATE(W-DATE-DU-JOUR)
+                                      - W-RETENTION-JOURS.
+
+           OPEN INPUT FICHIER-MANIFESTE.
+           IF MANIFESTE-OK
+               OPEN OUTPUT FICHIER-MANIFESTE-TEMP
+               MOVE 0 TO W-INDICATEUR-MANIFESTE
+               PERFORM 32100-LIRE-MANIFESTE
+               PERFORM 32200-TRAITER-ENTREE-MANIFESTE
+                   UNTIL W-FIN-MANIFESTE
+               CLOSE FICHIER-MANIFESTE FICHIER-MANIFESTE-TEMP
+
+               CALL "CBL_DELETE_FILE" USING "BACKUP\MANIFESTE.LST "
+               CALL "CBL_RENAME_FILE" USING "BACKUP\MANIFESTE.TMP "
+                                             "BACKUP\MANIFESTE.LST "
+           END-IF.
+
+       32100-LIRE-MANIFESTE.
+           READ FICHIER-MANIFESTE
+               AT END MOVE 1 TO W-INDICATEUR-MANIFESTE
+           END-READ.
+
+       32200-TRAITER-ENTREE-MANIFESTE.
+           MOVE ML-DATE TO W-PURGE-DATE-NUM.
+           COMPUTE W-PURGE-JOUR-INT =
+               FUNCTION INTEGER-OF-DATE(W-PURGE-DATE-NUM).
+
+           IF W-PURGE-JOUR-INT < W-PURGE-CUTOFF-INT
+               MOVE ML-DATE  TO W-ANC-FICH-DAT-DATE W-ANC-FICH-IDX-DATE
+               MOVE ML-HEURE TO W-ANC-FICH-DAT-HEURE
+                                W-ANC-FICH-IDX-HEURE
+               CALL "CBL_DELETE_FILE" USING W-ANC-FICH-DAT
+               CALL "CBL_DELETE_FILE" USING W-ANC-FICH-IDX
+           ELSE
+               MOVE ML-DATE  TO MANIFESTE-TEMP-LIGNE(1:8)
+               MOVE ML-HEURE TO MANIFESTE-TEMP-LIGNE(9:8)
+               WRITE MANIFESTE-TEMP-LIGNE
+           END-IF.
+
+           PERFORM 32100-LIRE-MANIFESTE.
+
+       40000-RESTAURER.
+           MOVE SPACE TO W-MESSAGE-ERREUR.
+           PERFORM 41000-CHARGER-MANIFESTE.
+
+           IF W-LISTE-BACKUP-NB = 0
+               MOVE "AUCUN BACKUP DISPONIBLE DANS BACKUP\"
+               TO W-MESSAGE-ERREUR
+           ELSE
+               PERFORM 42000-AFFICHER-LISTE-BACKUP
+               PERFORM 43000-CHOISIR-BACKUP
+               PERFORM 44000-RESTAURER-BACKUP
+           END-IF.
+
+           MOVE SPACE TO W-CHOIX-UTILITAIRE.
+
+      ******************************************************************
+      *  LIT LE MANIFESTE ET CHARGE LES ENTREES EN MEMOIRE (MAX 30).
+      ******************************************************************
+       41000-CHARGER-MANIFESTE.
+           MOVE 0 TO W-LISTE-BACKUP-NB.
+           OPEN INPUT FICHIER-MANIFESTE.
+           IF MANIFESTE-OK
+               PERFORM UNTIL MANIFESTE-INEXISTANT
+                          OR W-LISTE-BACKUP-NB = 30
+                   READ FICHIER-MANIFESTE
+                       AT END MOVE "35" TO W-STATUT-MANIFESTE
+                       NOT AT END
+                           ADD 1 TO W-LISTE-BACKUP-NB
+                           MOVE ML-DATE  TO WLB-DATE(W-LISTE-BACKUP-NB)
+                           MOVE ML-HEURE TO WLB-HEURE(W-LISTE-BACKUP-NB)
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-MANIFESTE
+           END-IF.
+
+      ******************************************************************
+      *  AFFICHE LA LISTE DES BACKUPS DISPONIBLES (DATE ET HEURE).
+      ******************************************************************
+       42000-AFFICHER-LISTE-BACKUP.
+           DISPLAY FOND-ECRAN.
+           DISPLAY "LISTE DES BACKUPS DISPONIBLES" AT 0530
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 4.
+
+           MOVE 7 TO W-RESTAURE-LIGNE-ECRAN.
+           PERFORM VARYING W-RESTAURE-CHOIX FROM 1 BY 1
+                      UNTIL W-RESTAURE-CHOIX > W-LISTE-BACKUP-NB
+               ADD 1 TO W-RESTAURE-LIGNE-ECRAN
+               STRING
+                   W-RESTAURE-CHOIX   DELIMITED BY SIZE
+                   ") "               DELIMITED BY SIZE
+                   WLB-DATE(W-RESTAURE-CHOIX)  DELIMITED BY SIZE
+                   " "                DELIMITED BY SIZE
+                   WLB-HEURE(W-RESTAURE-CHOIX) DELIMITED BY SIZE
+               INTO W-RESTAURE-LIGNE
+               DISPLAY W-RESTAURE-LIGNE AT LINE W-RESTAURE-LIGNE-ECRAN
+                                        COLUMN 20
+           END-PERFORM.
+
+      ******************************************************************
+      *  DEMANDE AU CLERC QUEL BACKUP RESTAURER (0 = ANNULER).
+      ******************************************************************
+       43000-CHOISIR-BACKUP.
+           MOVE 0 TO W-RESTAURE-CHOIX.
+           DISPLAY "Numero du backup a restaurer (0 pour annuler): "
+                                    AT 1920.
+           ACCEPT  W-RESTAURE-CHOIX AT 1968.
+
+      ******************************************************************
+      *  CONFIRME, PUIS COPIE LE BACKUP CHOISI PAR-DESSUS LE FICHIER
+      *  EMPLOYES.DAT/.IDX COURANT (INVERSE DE 30000-BACKUP).
+      ******************************************************************
+       44000-RESTAURER-BACKUP.
+           IF W-RESTAURE-CHOIX > 0 AND W-RESTAURE-CHOIX
+                                        NOT > W-LISTE-BACKUP-NB
+
+               MOVE WLB-DATE(W-RESTAURE-CHOIX)
+               TO W-ANC-FICH-DAT-DATE W-ANC-FICH-IDX-DATE
+               MOVE WLB-HEURE(W-RESTAURE-CHOIX)
+               TO W-ANC-FICH-DAT-HEURE W-ANC-FICH-IDX-HEURE
+
+               DISPLAY "Restaurer ce backup ecrasera EMPLOYES.DAT/.IDX"
+                                   AT 2101
+               DISPLAY "Confirmez-vous (O/N) ? " AT 2201
+               ACCEPT  W-BOOL-RESTAURE-OUI AT 2224
+
+               IF RESTAURE-OUI
+                   INITIALIZE BOOL-BACKUP-DAT BOOL-BACKUP-IDX
+                   CALL "CBL_COPY_FILE" USING W-ANC-FICH-DAT
+                                               "EMPLOYES.DAT "
+                   IF RETURN-CODE = 0
+                       MOVE 1 TO BOOL-BACKUP-DAT
+                       CALL "CBL_COPY_FILE" USING W-ANC-FICH-IDX
+                                                   "EMPLOYES.IDX "
+                       IF RETURN-CODE = 0
+                           MOVE 1 TO BOOL-BACKUP-IDX
+                       END-IF
+                   END-IF
+
+                   IF DAT-OK AND IDX-OK
+                       MOVE "RESTAURATION EFFECTUEE AVEC SUCCES"
+                       TO W-MESSAGE-ERREUR
+                   ELSE
+                       MOVE "ERREUR LORS DE LA RESTAURATION"
+                       TO W-MESSAGE-ERREUR
+                   END-IF
+               ELSE
+                   MOVE "RESTAURATION ANNULEE" TO W-MESSAGE-ERREUR
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *  DEMANDE LE NIP AVANT D'ACCEDER A LA MISE A JOUR OU AUX
+      *  UTILITAIRES (MAX 3 ESSAIS). W-BOOL-PIN-OK = "O" SI ACCEPTE.
+      ******************************************************************
+       50000-VALIDER-PIN.
+           MOVE "N" TO W-BOOL-PIN-OK.
+           MOVE 0   TO W-PIN-ESSAI.
+           PERFORM UNTIL PIN-OK OR W-PIN-ESSAI = 3
+               ADD 1 TO W-PIN-ESSAI
+               MOVE SPACES TO W-PIN-SAISI
+               DISPLAY FOND-ECRAN
+               DISPLAY "ACCES RESTREINT - ENTREZ LE NIP: " AT 1220
+               ACCEPT  W-PIN-SAISI AT 1255
+
+               IF W-PIN-SAISI = W-PIN-SECRET
+                   MOVE "O" TO W-BOOL-PIN-OK
+               ELSE
+                   DISPLAY "NIP INVALIDE" AT 1320
+                                        FOREGROUND-COLOR 7
+                                        BACKGROUND-COLOR 4
+                   ACCEPT DUMMY AT 1333
+               END-IF
+           END-PERFORM.
+
