@@ -18,6 +18,8 @@
                ALTERNATE RECORD KEY IS EMP-NOM-PREN
                           WITH DUPLICATES
                ALTERNATE RECORD KEY IS EMP-DATE-ENGAGEMENT
+                          WITH DUPLICATES
+               ALTERNATE RECORD KEY IS EMP-REGION
                           WITH DUPLICATES.
 
        SELECT FICHIER-TEMP-IDX  ASSIGN TO "TEMP-EMPLOYES.DAT"
@@ -27,6 +29,8 @@
                ALTERNATE RECORD KEY IS TEMP-NOM-PREN
                           WITH DUPLICATES
                ALTERNATE RECORD KEY IS TEMP-DATE-ENGAGEMENT
+                          WITH DUPLICATES
+               ALTERNATE RECORD KEY IS TEMP-REGION
                           WITH DUPLICATES.
 
 
@@ -49,6 +53,10 @@
            05  EMP-DATE-ENGAGEMENT     PIC 9(8).
            05  EMP-TAUX                PIC 99V99.
            05  EMP-NB-HEURE            PIC 9(3).
+           05  EMP-STATUT              PIC X.
+           05  EMP-NAS                 PIC 9(9).
+           05  EMP-COURRIEL            PIC X(30).
+           05  EMP-ADRESSE             PIC X(30).
 
        FD  FICHIER-TEMP-IDX
        LABEL RECORD STANDARD.
@@ -62,6 +70,10 @@
            05  TEMP-DATE-ENGAGEMENT     PIC 9(8).
            05  TEMP-TAUX                PIC 99V99.
            05  TEMP-NB-HEURE            PIC 9(3).
+           05  TEMP-STATUT              PIC X.
+           05  TEMP-NAS                 PIC 9(9).
+           05  TEMP-COURRIEL            PIC X(30).
+           05  TEMP-ADRESSE             PIC X(30).
 
 
 
@@ -78,9 +90,29 @@
 
        01  W-NOM-DAT-TEMP      PIC X(18)    VALUE "TEMP-EMPLOYES.DAT ".
        01  W-NOM-IDX-TEMP      PIC X(18)    VALUE "TEMP-EMPLOYES.IDX ".
+       01  W-NOM-DAT-EMPLOYES  PIC X(14)    VALUE "EMPLOYES.DAT ".
+       01  W-NOM-IDX-EMPLOYES  PIC X(14)    VALUE "EMPLOYES.IDX ".
        01  W-FILE-DETAIL.
            05  W-SIZE          PIC  X(8)    COMP-X.
 
+      ************************REPRISE APRES BRIS************************
+       01 BOOL-DAT-EMPLOYES-EXISTE  PIC 9.
+           88  DAT-EMPLOYES-EXISTE          VALUE 1.
+
+       01 BOOL-DAT-TEMP-EXISTE      PIC 9.
+           88  DAT-TEMP-EXISTE              VALUE 1.
+
+       01 W-BOOL-REPRISE            PIC 9.
+           88  W-REPRISE-EN-COURS           VALUE 1.
+
+      ********************RECONCILIATION DES COMPTES********************
+       01 W-COMPTEURS.
+           05 W-COMPTE-LUS              PIC 9(6) VALUE 0.
+           05 W-COMPTE-ECRITS           PIC 9(6) VALUE 0.
+
+       01 BOOL-COMPTES-EGAUX        PIC 9.
+           88  COMPTES-OK                   VALUE 1.
+
 
 
        LINKAGE SECTION.
@@ -90,34 +122,77 @@
        PROCEDURE DIVISION USING W-MESSAGE-ERREUR.
 
        00000-MAIN.
-           OPEN
-               INPUT  FICHIER-IDX
-               OUTPUT FICHIER-TEMP-IDX .
+           PERFORM 05000-DETECTER-REPRISE.
+
+           IF W-REPRISE-EN-COURS
+              PERFORM 50000-RENOMMER
+              MOVE "RECONSTRUCTION INTERROMPUE DETECTEE - RENOMMAGE TER
+      -"MINE" TO W-MESSAGE-ERREUR
+           ELSE
+              OPEN
+                  INPUT  FICHIER-IDX
+                  OUTPUT FICHIER-TEMP-IDX
 
               MOVE 0 TO W-IND-FIN-FICHIER
               PERFORM 10000-LECTURE UNTIL W-FIN-FICHIER
 
-           CLOSE FICHIER-IDX FICHIER-TEMP-IDX.
+              CLOSE FICHIER-IDX FICHIER-TEMP-IDX
+
+              PERFORM 30000-VERIFIER
+              IF DAT-OK AND IDX-OK
+                 PERFORM 35000-VERIFIER-COMPTES
+              END-IF
+
+              IF DAT-OK AND IDX-OK AND COMPTES-OK
+                 PERFORM 40000-SUPPRIMER
+              END-IF
+
+              IF DAT-OK AND IDX-OK AND COMPTES-OK
+                 PERFORM 50000-RENOMMER
+                 STRING "REBUILD EFFECTUE AVEC SUCCES ("
+                            DELIMITED BY SIZE
+                        W-COMPTE-ECRITS DELIMITED BY SIZE
+                        " ENREGISTREMENTS)" DELIMITED BY SIZE
+                   INTO W-MESSAGE-ERREUR
+              END-IF
+           END-IF.
 
-           PERFORM 30000-VERIFIER.
-           IF DAT-OK AND IDX-OK
-              PERFORM 40000-SUPPRIMER
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *  DETECTE UNE RECONSTRUCTION INTERROMPUE : LE FICHIER TEMPORAIRE
+      *  EXISTE ENCORE MAIS EMPLOYES.DAT A DEJA ETE DETRUIT (BRIS ENTRE
+      *  40000-SUPPRIMER ET 50000-RENOMMER). DANS CE CAS IL SUFFIT DE
+      *  TERMINER LE RENOMMAGE, PAS DE RELIRE LE FICHIER.
+      ******************************************************************
+       05000-DETECTER-REPRISE.
+           INITIALIZE BOOL-DAT-EMPLOYES-EXISTE BOOL-DAT-TEMP-EXISTE
+                      W-BOOL-REPRISE.
+
+           CALL "CBL_CHECK_FILE_EXIST" USING W-NOM-DAT-EMPLOYES W-SIZE.
+           IF RETURN-CODE = 0
+               MOVE 1 TO BOOL-DAT-EMPLOYES-EXISTE
            END-IF.
 
-           IF DAT-OK AND IDX-OK
-              PERFORM 50000-RENOMMER
-              MOVE "REBUILD EFFECTUE AVEC SUCCES" TO W-MESSAGE-ERREUR
+           CALL "CBL_CHECK_FILE_EXIST" USING W-NOM-DAT-TEMP W-SIZE.
+           IF RETURN-CODE = 0
+               MOVE 1 TO BOOL-DAT-TEMP-EXISTE
            END-IF.
 
-           EXIT PROGRAM.
+           IF DAT-TEMP-EXISTE AND NOT DAT-EMPLOYES-EXISTE
+               MOVE 1 TO W-BOOL-REPRISE
+           END-IF.
        10000-LECTURE.
            READ FICHIER-IDX INTO EMP-FICHE-PERSONNELLE
                AT END MOVE 1 TO W-IND-FIN-FICHIER
-               NOT AT END PERFORM 20000-ECRITURE
+               NOT AT END
+                   ADD 1 TO W-COMPTE-LUS
+                   PERFORM 20000-ECRITURE
            END-READ.
 
        20000-ECRITURE.
            WRITE TEMP-FICHE-PERSONNELLE FROM EMP-FICHE-PERSONNELLE.
+           ADD 1 TO W-COMPTE-ECRITS.
 
        30000-VERIFIER.
       ******************************************************************
@@ -147,6 +222,25 @@
 
 
 
+      ******************************************************************
+      *  COMPARE LE NOMBRE D'ENREGISTREMENTS LUS DANS EMPLOYES.DAT AU
+      *  NOMBRE ECRIT DANS LE FICHIER TEMPORAIRE. UN ECART EMPECHE LA
+      *  SUITE DE LA RECONSTRUCTION (40000/50000).
+      ******************************************************************
+       35000-VERIFIER-COMPTES.
+           INITIALIZE BOOL-COMPTES-EGAUX.
+           IF W-COMPTE-LUS = W-COMPTE-ECRITS
+               MOVE 1 TO BOOL-COMPTES-EGAUX
+           ELSE
+               STRING "ECART: " DELIMITED BY SIZE
+                      W-COMPTE-LUS DELIMITED BY SIZE
+                      " LU(S) / " DELIMITED BY SIZE
+                      W-COMPTE-ECRITS DELIMITED BY SIZE
+                      " ECRIT(S) - RECONSTRUCTION ANNULEE"
+                                    DELIMITED BY SIZE
+                 INTO W-MESSAGE-ERREUR
+           END-IF.
+
        40000-SUPPRIMER.
            INITIALIZE BOOL-VERIFIER-DAT BOOL-VERIFIER-IDX.
            CALL "CBL_DELETE_FILE" USING "EMPLOYES.DAT "
