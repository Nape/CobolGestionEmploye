@@ -17,9 +17,17 @@
                    ALTERNATE RECORD KEY IS EMP-NOM-PREN
                               WITH DUPLICATES
                    ALTERNATE RECORD KEY IS EMP-DATE-ENGAGEMENT
+                              WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS EMP-REGION
                               WITH DUPLICATES.
 
+           SELECT FICHIER-AUDIT  ASSIGN TO "AUDIT.LST"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS W-STATUT-AUDIT.
 
+           SELECT FICHIER-SUIVI  ASSIGN TO "SUIVIRECONST.LST"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS W-STATUT-SUIVI.
 
        DATA DIVISION.
        FILE SECTION.
@@ -44,7 +52,39 @@
                88  EMP-TAUX-VALIDE     VALUE 10 THRU 100.
            05  EMP-NB-HEURE            PIC 9(3).
                88  EMP-HEURE-VALIDE    VALUE 0  THRU 60.
-      *                                TOTAL (59)
+           05  EMP-STATUT              PIC X VALUE "A".
+               88 EMP-ACTIF            VALUE "A".
+               88 EMP-INACTIF          VALUE "I".
+           05  EMP-NAS                 PIC 9(9).
+           05  EMP-COURRIEL            PIC X(30).
+           05  EMP-ADRESSE             PIC X(30).
+      *                                TOTAL (129)
+
+      ******************************************************************
+      *  JOURNAL DE VERIFICATION (PISTE D'AUDIT) DES AJOUTS,
+      *  MODIFICATIONS ET SUPPRESSIONS/REACTIVATIONS D'EMPLOYES.
+      ******************************************************************
+       FD  FICHIER-AUDIT
+       LABEL RECORD STANDARD.
+       01  AUDIT-LIGNE.
+           05  AL-DATE                 PIC 9(8).
+           05  AL-HEURE                PIC 9(8).
+           05  AL-CODE                 PIC X(6).
+           05  AL-OPERATION            PIC X(13).
+           05  AL-AVANT-IMAGE          PIC X(129).
+           05  AL-APRES-IMAGE          PIC X(129).
+
+      ******************************************************************
+      *  SUIVI DES AJOUTS/SUPPRESSIONS DEPUIS LA DERNIERE RECONSTRUCTION
+      *  DE EMPLOYES.DAT (SUIVIRECONST.LST) : UNE LIGNE PAR EVENEMENT,
+      *  VIDE PAR TP4NADIRPELLETIERMAIN AU MOMENT DE LA RECONSTRUCTION.
+      ******************************************************************
+       FD  FICHIER-SUIVI
+       LABEL RECORD STANDARD.
+       01  SUIVI-LIGNE.
+           05  SU-DATE                 PIC X(8).
+           05  SU-HEURE                PIC X(8).
+
        WORKING-STORAGE SECTION.
 
        01  W-EMP-ENREGISTREMENT.
@@ -66,13 +106,49 @@
            05  W-EMP-DATE-ENGAGEMENT     PIC 9(8).
            05  W-EMP-TAUX                PIC 99V99.
            05  W-EMP-NB-HEURE            PIC 9(3).
+           05  W-EMP-STATUT              PIC X VALUE "A".
+               88 W-EMP-ACTIF            VALUE "A".
+               88 W-EMP-INACTIF          VALUE "I".
+           05  W-EMP-NAS                 PIC 9(9).
+           05  W-EMP-COURRIEL            PIC X(30).
+           05  W-EMP-ADRESSE             PIC X(30).
+
+       01  W-EMP-AVANT-IMAGE              PIC X(129).
+       01  W-EMP-VERIF-CONCURRENCE        PIC X(129).
+
+      ****************************AUDIT*********************************
+       01  W-STATUT-AUDIT                 PIC XX.
+           88  AUDIT-OK                           VALUE "00".
+           88  AUDIT-INEXISTANT                   VALUE "35".
+
+       01  W-STATUT-SUIVI                 PIC XX.
+           88  SUIVI-OK                           VALUE "00".
+           88  SUIVI-INEXISTANT                   VALUE "35".
+
+       01  W-HEURE-DU-JOUR                PIC 9(8).
+
+       01  W-AUDIT-PARAM.
+           05  W-AUDIT-CODE                PIC X(6).
+           05  W-AUDIT-OPERATION           PIC X(13).
+           05  W-AUDIT-AVANT               PIC X(129).
+           05  W-AUDIT-APRES               PIC X(129).
+
+      **************************VALIDATION NAS**************************
+       01  W-NAS-VALIDATION.
+           05  W-NAS-DIGITS                PIC 9(9).
+           05  W-NAS-TAB  REDEFINES W-NAS-DIGITS.
+               10  W-NAS-CHIFFRE-TAB       PIC 9 OCCURS 9.
+           05  W-NAS-POS                   PIC 9.
+           05  W-NAS-CHIFFRE               PIC 9.
+           05  W-NAS-DOUBLE                PIC 99.
+           05  W-NAS-SOMME                 PIC 999.
 
       ****************************VARIABLE******************************
        01  W-VARIABLE.
            05  DUMMY                   PIC X.
            05  NUMKEY                  PIC 99.
            05  W-IND                   PIC 99.
-           05  W-LONGUEUR              PIC 99  VALUE 17.
+           05  W-LONGUEUR              PIC 99  VALUE 23.
            05  W-LECTURE               PIC 9.
                88  W-LECTURE-TERMINE           VALUE 1.
            05  W-DATE-DU-JOUR          PIC 9(8).
@@ -98,6 +174,13 @@
            05 W-BOOL-MODIFIER          PIC 9.
                88 W-MODIFIER-OK                VALUE 1.
 
+           05 W-BOOL-REEMBAUCHE        PIC 9.
+               88 W-REEMBAUCHE-OK              VALUE 1.
+
+           05 W-BOOL-REEMBAUCHE-REP    PIC X.
+               88 W-REEMBAUCHE-REP-OUI         VALUE "O" "o".
+               88 W-REEMBAUCHE-REP-NON         VALUE "N" "n".
+
       ****************************ENTETE********************************
        01  W-ENTETE.
 
@@ -174,16 +257,40 @@
               VALUE "VOULEZ-VOUS VRAIMENT SUPPRIMER CET EMPLOYE (O/N) ?.
       -"".
 
+      ******************************************************************
+      *         MESSAGES STATUT ACTIF/INACTIF IND 18 19 20
+      ******************************************************************
+              10 FILLER PIC X(51)
+              VALUE "CET EMPLOYE EST INACTIF - REACTIVER (O/N) ?.".
+              10 FILLER PIC X(51)
+              VALUE "EMPLOYE REACTIVE AVEC SUCCES.".
+              10 FILLER PIC X(51)
+              VALUE "EMPLOYE INACTIF PAR NOM - REACTIVER (O/N) ?.".
 
+      ******************************************************************
+      *         MESSAGE DOUBLON NOM ACTIF IND 21
+      ******************************************************************
+              10 FILLER PIC X(51)
+              VALUE "UN ACTIF PORTE DEJA CE NOM - CONTINUER (O/N) ?.".
 
+      ******************************************************************
+      *                 ERREUR NAS IND 22
+      ******************************************************************
+              10 FILLER PIC X(51)
+              VALUE "LE NAS SAISI EST INVALIDE.".
 
+      ******************************************************************
+      *         MESSAGE MODIFICATION CONCURRENTE IND 23
+      ******************************************************************
+              10 FILLER PIC X(51)
+              VALUE "FICHE MODIFIEE PAR UN AUTRE POSTE - RELISEZ-LA.".
 
       ******************************************************************
       *           TABLEAU REDEFINE TAB-ERREUR.
       ******************************************************************
-           05 W-TAB-ERREUR-R REDEFINES W-TAB-ERREUR PIC X(51) OCCURS 17.
+           05 W-TAB-ERREUR-R REDEFINES W-TAB-ERREUR PIC X(51) OCCURS 23.
 
-           05 W-TAB-IND-ERREUR OCCURS 17.
+           05 W-TAB-IND-ERREUR OCCURS 23.
                10 W-IND-ERREUR PIC 9 VALUE 0.
                    88 IND-ERR VALUE 1.
 
@@ -241,7 +348,10 @@
                10 LINE 14 COLUMN 17 VALUE "Region: ".
                10 LINE 16 COLUMN 17 VALUE "Taux Horaire: ".
                10 LINE 18 COLUMN 17 VALUE "Heure travaillee(s): ".
+               10 LINE 19 COLUMN 17 VALUE "Courriel: ".
                10 LINE 20 COLUMN 17 VALUE "Date d'embauche: ".
+               10 LINE 21 COLUMN 17 VALUE "NAS: ".
+               10 LINE 22 COLUMN 17 VALUE "Adresse: ".
 
 
        01 SCREEN-CLE-EMP FOREGROUND-COLOR 0.
@@ -270,8 +380,14 @@
                USING W-EMP-TAUX     UNDERLINE.
                10 LINE 18 COLUMN 40 PIC ZZ9
                USING W-EMP-NB-HEURE UNDERLINE.
+               10 LINE 19 COLUMN 40 PIC X(30)
+               USING W-EMP-COURRIEL UNDERLINE.
                10 LINE 20 COLUMN 40 PIC 9(4)/99/99
                USING W-EMP-DATE-ENGAGEMENT UNDERLINE.
+               10 LINE 21 COLUMN 40 PIC 9(9)
+               USING W-EMP-NAS        UNDERLINE.
+               10 LINE 22 COLUMN 40 PIC X(30)
+               USING W-EMP-ADRESSE  UNDERLINE.
 
 
        01 SCREEN-MODIFIER FOREGROUND-COLOR 0.
@@ -292,8 +408,14 @@
                USING W-EMP-TAUX     UNDERLINE.
                10 LINE 18 COLUMN 40 PIC ZZ9
                USING W-EMP-NB-HEURE UNDERLINE.
+               10 LINE 19 COLUMN 40 PIC X(30)
+               USING W-EMP-COURRIEL UNDERLINE.
                10 LINE 20 COLUMN 40 PIC 9(4)/99/99
                FROM W-EMP-DATE-ENGAGEMENT UNDERLINE.
+               10 LINE 21 COLUMN 40 PIC 9(9)
+               USING W-EMP-NAS        UNDERLINE.
+               10 LINE 22 COLUMN 40 PIC X(30)
+               USING W-EMP-ADRESSE  UNDERLINE.
 
        01 SCREEN-SUPPRIMER FOREGROUND-COLOR 0.
            05 SC-SUPPRIMER.
@@ -420,10 +542,31 @@
            END-PERFORM.
 
            IF W-INFO-OK
-               WRITE EMP-FICHE-PERSONNELLE FROM W-EMP-ENREGISTREMENT
-               DISPLAY W-TAB-ERREUR-R(14) AT 2401
-                               BACKGROUND-COLOR 4
-                               FOREGROUND-COLOR 7
+               IF W-REEMBAUCHE-OK
+                   SET W-EMP-ACTIF TO TRUE
+                   REWRITE EMP-FICHE-PERSONNELLE
+                           FROM W-EMP-ENREGISTREMENT
+                   MOVE W-EMP-CODE          TO W-AUDIT-CODE
+                   MOVE "REEMBAUCHE"        TO W-AUDIT-OPERATION
+                   MOVE W-EMP-AVANT-IMAGE   TO W-AUDIT-AVANT
+                   MOVE W-EMP-ENREGISTREMENT TO W-AUDIT-APRES
+                   PERFORM 45000-ECRIRE-AUDIT
+                   PERFORM 46000-ENREGISTRER-SUIVI
+                   DISPLAY W-TAB-ERREUR-R(19) AT 2401
+                                   BACKGROUND-COLOR 4
+                                   FOREGROUND-COLOR 7
+               ELSE
+                   WRITE EMP-FICHE-PERSONNELLE FROM W-EMP-ENREGISTREMENT
+                   MOVE W-EMP-CODE          TO W-AUDIT-CODE
+                   MOVE "AJOUT"             TO W-AUDIT-OPERATION
+                   MOVE SPACES              TO W-AUDIT-AVANT
+                   MOVE W-EMP-ENREGISTREMENT TO W-AUDIT-APRES
+                   PERFORM 45000-ECRIRE-AUDIT
+                   PERFORM 46000-ENREGISTRER-SUIVI
+                   DISPLAY W-TAB-ERREUR-R(14) AT 2401
+                                   BACKGROUND-COLOR 4
+                                   FOREGROUND-COLOR 7
+               END-IF
                ACCEPT DUMMY
            END-IF.
       ******************************************************************
@@ -434,6 +577,7 @@
            MOVE 00 TO NUMKEY.
            MOVE 0  TO W-BOOL-NOM-PREN.
            MOVE 0  TO W-BOOL-INFO.
+           MOVE 0  TO W-BOOL-REEMBAUCHE.
            INITIALIZE W-EMP-ENREGISTREMENT.
            MOVE 0 TO W-BOOL-RETOUR-MENU.
 
@@ -485,10 +629,43 @@
                TO W-3FIRST
 
                MOVE 1 TO W-BOOL-NOM-PREN
-               PERFORM 22100-GENERER-CLE
+               PERFORM 22050-VERIFIER-REEMBAUCHE
 
            END-IF.
 
+      ******************************************************************
+      * RECHERCHE UN EMPLOYE PORTANT LE MEME NOM AVANT DE GENERER UNE
+      * NOUVELLE CLE. SI L'EMPLOYE TROUVE EST INACTIF, OFFRE LE
+      * REEMBAUCHAGE (REACTIVATION DE L'ANCIEN DOSSIER). S'IL EST
+      * ACTIF, AVERTIT D'UN DOUBLON DE NOM AVANT DE LAISSER CONTINUER.
+      ******************************************************************
+       22050-VERIFIER-REEMBAUCHE.
+           MOVE W-EMP-NOM-PREN TO EMP-NOM-PREN.
+           READ FICHIER-IDX KEY IS EMP-NOM-PREN
+               INVALID KEY
+                   PERFORM 22100-GENERER-CLE
+               NOT INVALID KEY
+                   IF EMP-INACTIF
+                       MOVE EMP-FICHE-PERSONNELLE TO W-EMP-AVANT-IMAGE
+                       DISPLAY W-TAB-ERREUR-R(20) AT 2201
+                       ACCEPT W-BOOL-REEMBAUCHE-REP
+                       IF W-REEMBAUCHE-REP-OUI
+                           MOVE EMP-CODE TO W-EMP-CODE
+                           SET W-REEMBAUCHE-OK TO TRUE
+                       ELSE
+                           PERFORM 22100-GENERER-CLE
+                       END-IF
+                   ELSE
+                       DISPLAY W-TAB-ERREUR-R(21) AT 2201
+                       ACCEPT W-BOOL-REEMBAUCHE-REP
+                       IF W-REEMBAUCHE-REP-OUI
+                           PERFORM 22100-GENERER-CLE
+                       ELSE
+                           MOVE 0 TO W-BOOL-NOM-PREN
+                       END-IF
+                   END-IF
+           END-READ.
+
       ******************************************************************
       * GENÈRE ET TESTE UNE CLÉE JUSQUA NON TROUVÉE.
       ******************************************************************
@@ -570,12 +747,41 @@
 
       ******************************************************************
 
+           PERFORM 23100-VALIDE-NAS.
+
            PERFORM 26000-VERIFIER-ERREURS.
 
            IF NOT W-ERREUR-TROUVEE
                MOVE 1 TO W-BOOL-INFO
            END-IF.
 
+      ******************************************************************
+      *  VALIDE LE NAS SAISI SELON L'ALGORITHME DE LUHN (LES CHIFFRES
+      *  EN POSITION PAIRE, EN PARTANT DE LA GAUCHE, SONT DOUBLES ; LA
+      *  SOMME DE TOUS LES CHIFFRES DOIT ETRE UN MULTIPLE DE 10).
+      ******************************************************************
+       23100-VALIDE-NAS.
+           MOVE W-EMP-NAS TO W-NAS-DIGITS.
+           MOVE 0 TO W-NAS-SOMME.
+
+           PERFORM VARYING W-NAS-POS FROM 1 BY 1 UNTIL W-NAS-POS > 9
+               MOVE W-NAS-CHIFFRE-TAB(W-NAS-POS) TO W-NAS-CHIFFRE
+               IF FUNCTION MOD(W-NAS-POS, 2) = 0
+                   COMPUTE W-NAS-DOUBLE = W-NAS-CHIFFRE * 2
+                   IF W-NAS-DOUBLE > 9
+                       SUBTRACT 9 FROM W-NAS-DOUBLE
+                   END-IF
+                   ADD W-NAS-DOUBLE TO W-NAS-SOMME
+               ELSE
+                   ADD W-NAS-CHIFFRE TO W-NAS-SOMME
+               END-IF
+           END-PERFORM.
+
+           IF W-EMP-NAS = 0
+           OR FUNCTION MOD(W-NAS-SOMME, 10) NOT = 0
+               MOVE 1 TO W-TAB-IND-ERREUR(22)
+           END-IF.
+
       ******************************************************************
       *    AFFICHE LES MESSAGE OU LES INDICE SONT À 1 (TRUE)
       ******************************************************************
@@ -638,7 +844,9 @@
                                                FOREGROUND-COLOR 7
                        ACCEPT DUMMY
 
-                   NOT INVALID KEY MOVE 1 TO W-LECTURE
+                   NOT INVALID KEY
+                       MOVE 1 TO W-LECTURE
+                       MOVE W-EMP-ENREGISTREMENT TO W-EMP-AVANT-IMAGE
 
 
                    PERFORM UNTIL W-INFO-OK
@@ -656,13 +864,44 @@
                            PERFORM 24000-AFFICHER-MESSAGES
                            PERFORM 25000-REINITIALISER-MESSAGES
                        ELSE
-                           REWRITE EMP-FICHE-PERSONNELLE
-                           FROM W-EMP-ENREGISTREMENT
-
-                           DISPLAY W-TAB-ERREUR-R(15) AT 2401
-                                           BACKGROUND-COLOR 4
-                                           FOREGROUND-COLOR 7
-                           ACCEPT DUMMY
+                           READ FICHIER-IDX
+                           KEY IS EMP-CODE
+                           INVALID KEY
+                               CONTINUE
+                           END-READ
+
+                           MOVE EMP-FICHE-PERSONNELLE
+                                             TO W-EMP-VERIF-CONCURRENCE
+
+                           IF W-EMP-VERIF-CONCURRENCE
+                                               NOT = W-EMP-AVANT-IMAGE
+                               DISPLAY W-TAB-ERREUR-R(23) AT 2401
+                                               BACKGROUND-COLOR 4
+                                               FOREGROUND-COLOR 7
+                               ACCEPT DUMMY
+                               MOVE 0 TO W-LECTURE
+                               MOVE 0 TO W-BOOL-INFO
+                               MOVE W-EMP-VERIF-CONCURRENCE
+                                                 TO W-EMP-AVANT-IMAGE
+                               MOVE EMP-FICHE-PERSONNELLE
+                                                 TO W-EMP-ENREGISTREMENT
+                           ELSE
+                               REWRITE EMP-FICHE-PERSONNELLE
+                               FROM W-EMP-ENREGISTREMENT
+
+                               MOVE W-EMP-CODE        TO W-AUDIT-CODE
+                               MOVE "MODIFICATION"    TO
+                                                       W-AUDIT-OPERATION
+                               MOVE W-EMP-AVANT-IMAGE TO W-AUDIT-AVANT
+                               MOVE W-EMP-ENREGISTREMENT
+                                                      TO W-AUDIT-APRES
+                               PERFORM 45000-ECRIRE-AUDIT
+
+                               DISPLAY W-TAB-ERREUR-R(15) AT 2401
+                                               BACKGROUND-COLOR 4
+                                               FOREGROUND-COLOR 7
+                               ACCEPT DUMMY
+                           END-IF
                        END-IF
 
                    END-PERFORM
@@ -693,7 +932,9 @@
                                        FOREGROUND-COLOR 7
                    ACCEPT DUMMY
 
-                   NOT INVALID KEY MOVE 1 TO W-LECTURE
+                   NOT INVALID KEY
+                       MOVE 1 TO W-LECTURE
+                       MOVE W-EMP-ENREGISTREMENT TO W-EMP-AVANT-IMAGE
 
                    PERFORM UNTIL W-RETOUR-MENU-OK
                    OR W-SUPPRIMER-NON OR W-SUPPRIMER-OUI
@@ -702,14 +943,43 @@
                        DISPLAY SC-INFO-HAUT
                        DISPLAY SC-INFO-BAS
 
-                       DISPLAY W-TAB-ERREUR-R(17) AT 2201
+                       IF W-EMP-ACTIF
+                           DISPLAY W-TAB-ERREUR-R(17) AT 2201
+                       ELSE
+                           DISPLAY W-TAB-ERREUR-R(18) AT 2201
+                       END-IF
                        ACCEPT W-BOOL-SUPPRIMER
 
                     IF W-SUPPRIMER-OUI
-                        DELETE FICHIER-IDX
-                        DISPLAY W-TAB-ERREUR-R(16) AT 2401
-                                        BACKGROUND-COLOR 4
-                                        FOREGROUND-COLOR 7
+                        IF W-EMP-ACTIF
+                            SET W-EMP-INACTIF TO TRUE
+                            REWRITE EMP-FICHE-PERSONNELLE
+                                    FROM W-EMP-ENREGISTREMENT
+                            MOVE W-EMP-CODE          TO W-AUDIT-CODE
+                            MOVE "SUPPRESSION"    TO W-AUDIT-OPERATION
+                            MOVE W-EMP-AVANT-IMAGE   TO W-AUDIT-AVANT
+                            MOVE W-EMP-ENREGISTREMENT
+                                                     TO W-AUDIT-APRES
+                            PERFORM 45000-ECRIRE-AUDIT
+                            PERFORM 46000-ENREGISTRER-SUIVI
+                            DISPLAY W-TAB-ERREUR-R(16) AT 2401
+                                            BACKGROUND-COLOR 4
+                                            FOREGROUND-COLOR 7
+                        ELSE
+                            SET W-EMP-ACTIF TO TRUE
+                            REWRITE EMP-FICHE-PERSONNELLE
+                                    FROM W-EMP-ENREGISTREMENT
+                            MOVE W-EMP-CODE          TO W-AUDIT-CODE
+                            MOVE "REACTIVATION"   TO W-AUDIT-OPERATION
+                            MOVE W-EMP-AVANT-IMAGE   TO W-AUDIT-AVANT
+                            MOVE W-EMP-ENREGISTREMENT
+                                                     TO W-AUDIT-APRES
+                            PERFORM 45000-ECRIRE-AUDIT
+                            PERFORM 46000-ENREGISTRER-SUIVI
+                            DISPLAY W-TAB-ERREUR-R(19) AT 2401
+                                            BACKGROUND-COLOR 4
+                                            FOREGROUND-COLOR 7
+                        END-IF
                         ACCEPT DUMMY
                         MOVE 0 TO W-LECTURE
                     ELSE IF W-SUPPRIMER-NON
@@ -717,6 +987,53 @@
                     END-IF
 
                    END-PERFORM
-           END-PERFORM
+           END-PERFORM.
+
+      ******************************************************************
+      *  AJOUTE UNE LIGNE AU JOURNAL DE VERIFICATION (AUDIT.LST) POUR
+      *  L'OPERATION COURANTE (AJOUT/MODIFICATION/SUPPRESSION/
+      *  REACTIVATION/REEMBAUCHE). LE FICHIER EST OUVERT EN AJOUT
+      *  (EXTEND) ET CREE AU BESOIN, COMME LE MANIFESTE DE BACKUP.
+      ******************************************************************
+       45000-ECRIRE-AUDIT.
+           ACCEPT W-DATE-DU-JOUR  FROM DATE.
+           ACCEPT W-HEURE-DU-JOUR FROM TIME.
+
+           OPEN EXTEND FICHIER-AUDIT.
+           IF AUDIT-INEXISTANT
+               OPEN OUTPUT FICHIER-AUDIT
+           END-IF.
+
+           MOVE W-DATE-DU-JOUR    TO AL-DATE.
+           MOVE W-HEURE-DU-JOUR   TO AL-HEURE.
+           MOVE W-AUDIT-CODE      TO AL-CODE.
+           MOVE W-AUDIT-OPERATION TO AL-OPERATION.
+           MOVE W-AUDIT-AVANT     TO AL-AVANT-IMAGE.
+           MOVE W-AUDIT-APRES     TO AL-APRES-IMAGE.
+           WRITE AUDIT-LIGNE.
+
+           CLOSE FICHIER-AUDIT.
+
+      ******************************************************************
+      *  AJOUTE UNE LIGNE A SUIVIRECONST.LST POUR CHAQUE AJOUT OU
+      *  SUPPRESSION/REACTIVATION (LES MODIFICATIONS NE CHANGENT PAS
+      *  LE NOMBRE D'ENTREES DU FICHIER ET NE SONT PAS COMPTEES). LE
+      *  FICHIER EST OUVERT EN AJOUT (EXTEND) ET CREE AU BESOIN, COMME
+      *  LE MANIFESTE DE BACKUP ET LE JOURNAL D'AUDIT.
+      ******************************************************************
+       46000-ENREGISTRER-SUIVI.
+           ACCEPT W-DATE-DU-JOUR  FROM DATE.
+           ACCEPT W-HEURE-DU-JOUR FROM TIME.
+
+           OPEN EXTEND FICHIER-SUIVI.
+           IF SUIVI-INEXISTANT
+               OPEN OUTPUT FICHIER-SUIVI
+           END-IF.
+
+           MOVE W-DATE-DU-JOUR  TO SU-DATE.
+           MOVE W-HEURE-DU-JOUR TO SU-HEURE.
+           WRITE SUIVI-LIGNE.
+
+           CLOSE FICHIER-SUIVI.
 
        END PROGRAM TP3-NADIR-PELLETIER.
