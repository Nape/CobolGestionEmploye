@@ -0,0 +1,188 @@
+      ******************************************************************
+      * Author: Nadir Pelletier
+      * Date:   2019/04/27
+      * Purpose: PRODUIRE LE SOMMAIRE DE L'EFFECTIF PAR REGION ET PAR
+      *          SEXE A PARTIR DE EMPLOYES.DAT, INDEPENDAMMENT DE LA
+      *          PAYE.
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMOGRAPHIE.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT FICHIER-IDX  ASSIGN TO "EMPLOYES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-CODE
+               ALTERNATE RECORD KEY IS EMP-NOM-PREN
+                          WITH DUPLICATES
+               ALTERNATE RECORD KEY IS EMP-DATE-ENGAGEMENT
+                          WITH DUPLICATES
+               ALTERNATE RECORD KEY IS EMP-REGION
+                          WITH DUPLICATES.
+
+       SELECT RAPPORT-DEMOGRAPHIE  ASSIGN TO "Demographie.doc"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FICHIER-IDX
+       LABEL RECORD STANDARD.
+       01  EMP-FICHE-PERSONNELLE.
+           05  EMP-CODE                PIC X(6).
+           05  EMP-REGION              PIC 9(2).
+               88 EMP-REGION-VALIDE    VALUE 01 THRU 06.
+           05  EMP-SEXE                PIC X.
+               88 EMP-SEXE-M           VALUE "M".
+               88 EMP-SEXE-F           VALUE "F".
+           05  EMP-NOM-PREN.
+               10  EMP-NOM             PIC X(20).
+               10  EMP-PREN            PIC X(15).
+           05  EMP-DATE-ENGAGEMENT     PIC 9(8).
+           05  EMP-TAUX                PIC 99V99.
+           05  EMP-NB-HEURE            PIC 9(3).
+           05  EMP-STATUT              PIC X VALUE "A".
+               88 EMP-ACTIF            VALUE "A".
+               88 EMP-INACTIF          VALUE "I".
+           05  EMP-NAS                 PIC 9(9).
+           05  EMP-COURRIEL            PIC X(30).
+           05  EMP-ADRESSE             PIC X(30).
+
+       FD  RAPPORT-DEMOGRAPHIE.
+       01  LIGNE-DEMOGRAPHIE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  W-INDICATEUR.
+           05  W-IND-FIN-FICHIER    PIC 9   VALUE 0.
+               88  W-FIN-FICHIER            VALUE 1.
+
+       01  W-TABLE-REGION.
+           05  W-REGION-ENTREE OCCURS 6 TIMES
+                               INDEXED BY W-IDX-REGION.
+               10  W-REG-NB-HOMME       PIC 9(4).
+               10  W-REG-NB-FEMME       PIC 9(4).
+
+       01  W-NB-HOMME-TOTAL            PIC 9(4).
+       01  W-NB-FEMME-TOTAL            PIC 9(4).
+       01  W-NB-EMPLOYE-TOTAL          PIC 9(4).
+
+       01  W-LIGNE-REGION.
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  LR-REGION                PIC Z9.
+           05  FILLER                  PIC X(6)    VALUE SPACES.
+           05  LR-NB-HOMME              PIC ZZZ9.
+           05  FILLER                  PIC X(6)    VALUE SPACES.
+           05  LR-NB-FEMME              PIC ZZZ9.
+           05  FILLER                  PIC X(6)    VALUE SPACES.
+           05  LR-NB-TOTAL              PIC ZZZ9.
+
+       LINKAGE SECTION.
+       01  W-MESSAGE-ERREUR PIC X(80).
+
+       PROCEDURE DIVISION USING W-MESSAGE-ERREUR.
+
+       00000-MAIN.
+           OPEN INPUT  FICHIER-IDX.
+           OPEN OUTPUT RAPPORT-DEMOGRAPHIE.
+
+           PERFORM 05000-INITIALISER-REGIONS.
+
+           MOVE 0 TO W-IND-FIN-FICHIER.
+           MOVE 0 TO W-NB-HOMME-TOTAL W-NB-FEMME-TOTAL
+                     W-NB-EMPLOYE-TOTAL.
+           PERFORM 10000-LECTURE-EMPLOYE.
+           PERFORM 20000-CUMULER-EFFECTIF UNTIL W-FIN-FICHIER.
+
+           PERFORM 30000-IMPRIMER-SOMMAIRE.
+
+           CLOSE FICHIER-IDX RAPPORT-DEMOGRAPHIE.
+
+           IF W-NB-EMPLOYE-TOTAL > 0
+               STRING "SOMMAIRE PRODUIT POUR " DELIMITED BY SIZE
+                      W-NB-EMPLOYE-TOTAL        DELIMITED BY SIZE
+                      " EMPLOYE(S) ACTIF(S)"    DELIMITED BY SIZE
+                 INTO W-MESSAGE-ERREUR
+           ELSE
+               MOVE "AUCUN EMPLOYE ACTIF DANS EMPLOYES.DAT"
+               TO W-MESSAGE-ERREUR
+           END-IF.
+
+           EXIT PROGRAM.
+
+       05000-INITIALISER-REGIONS.
+           PERFORM VARYING W-IDX-REGION FROM 1 BY 1
+                   UNTIL W-IDX-REGION > 6
+               MOVE 0 TO W-REG-NB-HOMME(W-IDX-REGION)
+               MOVE 0 TO W-REG-NB-FEMME(W-IDX-REGION)
+           END-PERFORM.
+
+       10000-LECTURE-EMPLOYE.
+           READ FICHIER-IDX
+               AT END MOVE 1 TO W-IND-FIN-FICHIER
+           END-READ.
+
+      ******************************************************************
+      *  CUMULE, POUR CHAQUE EMPLOYE ACTIF, LE NOMBRE D'HOMMES ET DE
+      *  FEMMES PAR REGION (UN EMPLOYE INACTIF N'EST PLUS EN POSTE ET
+      *  N'EST PAS COMPTE, COMME POUR LES AUTRES RAPPORTS D'EFFECTIF).
+      ******************************************************************
+       20000-CUMULER-EFFECTIF.
+           IF EMP-ACTIF AND EMP-REGION-VALIDE
+               IF EMP-SEXE-F
+                   ADD 1 TO W-REG-NB-FEMME(EMP-REGION)
+                   ADD 1 TO W-NB-FEMME-TOTAL
+               ELSE
+                   ADD 1 TO W-REG-NB-HOMME(EMP-REGION)
+                   ADD 1 TO W-NB-HOMME-TOTAL
+               END-IF
+               ADD 1 TO W-NB-EMPLOYE-TOTAL
+           END-IF.
+
+           PERFORM 10000-LECTURE-EMPLOYE.
+
+      ******************************************************************
+      *  IMPRIME L'ENTETE PUIS UNE LIGNE PAR REGION, SUIVIE DES
+      *  TOTAUX GENERAUX, DANS DEMOGRAPHIE.DOC.
+      ******************************************************************
+       30000-IMPRIMER-SOMMAIRE.
+           MOVE SPACES TO LIGNE-DEMOGRAPHIE.
+           MOVE "** SOMMAIRE DE L'EFFECTIF PAR REGION ET PAR SEXE **"
+             TO LIGNE-DEMOGRAPHIE.
+           WRITE LIGNE-DEMOGRAPHIE.
+
+           MOVE SPACES TO LIGNE-DEMOGRAPHIE.
+           MOVE " REGION   HOMMES      FEMMES      TOTAL"
+             TO LIGNE-DEMOGRAPHIE.
+           WRITE LIGNE-DEMOGRAPHIE AFTER ADVANCING 2 LINES.
+
+           PERFORM VARYING W-IDX-REGION FROM 1 BY 1
+                   UNTIL W-IDX-REGION > 6
+               MOVE W-IDX-REGION     TO LR-REGION
+               MOVE W-REG-NB-HOMME(W-IDX-REGION) TO LR-NB-HOMME
+               MOVE W-REG-NB-FEMME(W-IDX-REGION) TO LR-NB-FEMME
+               COMPUTE LR-NB-TOTAL =
+                       W-REG-NB-HOMME(W-IDX-REGION)
+                     + W-REG-NB-FEMME(W-IDX-REGION)
+               MOVE SPACES TO LIGNE-DEMOGRAPHIE
+               MOVE W-LIGNE-REGION TO LIGNE-DEMOGRAPHIE
+               WRITE LIGNE-DEMOGRAPHIE
+           END-PERFORM.
+
+           MOVE W-NB-HOMME-TOTAL  TO LR-NB-HOMME.
+           MOVE W-NB-FEMME-TOTAL  TO LR-NB-FEMME.
+           MOVE W-NB-EMPLOYE-TOTAL TO LR-NB-TOTAL.
+
+           MOVE SPACES TO LIGNE-DEMOGRAPHIE.
+           STRING " TOTAL   " DELIMITED BY SIZE
+                  LR-NB-HOMME DELIMITED BY SIZE
+                  "      " DELIMITED BY SIZE
+                  LR-NB-FEMME DELIMITED BY SIZE
+                  "      " DELIMITED BY SIZE
+                  LR-NB-TOTAL DELIMITED BY SIZE
+             INTO LIGNE-DEMOGRAPHIE.
+           WRITE LIGNE-DEMOGRAPHIE AFTER ADVANCING 1 LINE.
