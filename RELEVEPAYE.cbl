@@ -0,0 +1,227 @@
+      ******************************************************************
+      * Author: Nadir Pelletier
+      * Date:   2019/04/27
+      * Purpose: PRODUIRE LES RELEVES DE FIN D'ANNEE (T4 / RELEVE 1)
+      *          A PARTIR DU REGISTRE CUMULATIF DE PAYE (REGISTRE.DAT).
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELEVEPAYE.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT FICHIER-IDX  ASSIGN TO "EMPLOYES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-CODE
+               ALTERNATE RECORD KEY IS EMP-NOM-PREN
+                          WITH DUPLICATES
+               ALTERNATE RECORD KEY IS EMP-DATE-ENGAGEMENT
+                          WITH DUPLICATES
+               ALTERNATE RECORD KEY IS EMP-REGION
+                          WITH DUPLICATES.
+
+       SELECT FICHIER-REGISTRE  ASSIGN TO "REGISTRE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-CLE.
+
+       SELECT RAPPORT-RELEVE  ASSIGN TO "T4Releve1.doc"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FICHIER-IDX
+       LABEL RECORD STANDARD.
+       01  EMP-FICHE-PERSONNELLE.
+           05  EMP-CODE                PIC X(6).
+           05  EMP-REGION              PIC 9(2).
+           05  EMP-SEXE                PIC X.
+           05  EMP-NOM-PREN.
+               10  EMP-NOM             PIC X(20).
+               10  EMP-PREN            PIC X(15).
+           05  EMP-DATE-ENGAGEMENT     PIC 9(8).
+           05  EMP-TAUX                PIC 99V99.
+           05  EMP-NB-HEURE            PIC 9(3).
+           05  EMP-STATUT              PIC X.
+           05  EMP-NAS                 PIC 9(9).
+           05  EMP-COURRIEL            PIC X(30).
+           05  EMP-ADRESSE             PIC X(30).
+
+       FD  FICHIER-REGISTRE
+       LABEL RECORD STANDARD.
+       01  REG-FICHE-CUMUL.
+           05  REG-CLE.
+               10  REG-CODE            PIC X(6).
+               10  REG-ANNEE           PIC 9(4).
+           05  REG-CUMUL-HEURES        PIC 9(7).
+           05  REG-CUMUL-BRUT          PIC 9(9)V99.
+           05  REG-CUMUL-IMPOT-FED     PIC 9(9)V99.
+           05  REG-CUMUL-IMPOT-PROV    PIC 9(9)V99.
+           05  REG-CUMUL-RRQ           PIC 9(9)V99.
+           05  REG-CUMUL-AE            PIC 9(9)V99.
+           05  REG-CUMUL-RQAP          PIC 9(9)V99.
+           05  REG-CUMUL-RAMQ          PIC 9(9)V99.
+           05  REG-CUMUL-NET           PIC 9(9)V99.
+
+       FD  RAPPORT-RELEVE.
+       01  LIGNE-RELEVE                PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  W-INDICATEUR.
+           05  W-IND-FIN-FICHIER    PIC 9   VALUE 0.
+               88  W-FIN-FICHIER            VALUE 1.
+           05  W-IND-SANS-CUMUL     PIC 9   VALUE 0.
+               88  W-EMPLOYE-SANS-CUMUL     VALUE 1.
+
+       01  W-COMPTE-EMPLOYE         PIC 9(4) VALUE 0.
+
+       01  W-ANNEE-COURANTE         PIC 9(4).
+       01  W-DATE-DU-JOUR           PIC 9(8).
+
+      *********************************************************
+      * Annee des relevés a produire (0 = annee civile courante).
+      *********************************************************
+       01  W-ANNEE-DEMANDEE         PIC 9(4)    VALUE 0.
+
+       01  W-LIGNE-EDITEE.
+           05  W-LE-BRUT             PIC $(6)9.99.
+           05  W-LE-IMPOT-FED        PIC $(6)9.99.
+           05  W-LE-IMPOT-PROV       PIC $(6)9.99.
+           05  W-LE-RRQ              PIC $(6)9.99.
+           05  W-LE-AE                PIC $(6)9.99.
+           05  W-LE-RQAP              PIC $(6)9.99.
+           05  W-LE-RAMQ              PIC $(6)9.99.
+           05  W-LE-NET               PIC $(6)9.99.
+
+       LINKAGE SECTION.
+       01  W-MESSAGE-ERREUR PIC X(80).
+
+       PROCEDURE DIVISION USING W-MESSAGE-ERREUR.
+
+       00000-MAIN.
+           ACCEPT W-DATE-DU-JOUR FROM DATE.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO W-ANNEE-COURANTE.
+
+           PERFORM 02000-DEMANDER-ANNEE.
+
+           OPEN INPUT  FICHIER-IDX.
+           OPEN INPUT  FICHIER-REGISTRE.
+           OPEN OUTPUT RAPPORT-RELEVE.
+
+           MOVE 0 TO W-IND-FIN-FICHIER.
+           MOVE 0 TO W-COMPTE-EMPLOYE.
+           PERFORM 10000-LECTURE-EMPLOYE.
+           PERFORM 20000-PRODUIRE-RELEVE UNTIL W-FIN-FICHIER.
+
+           CLOSE FICHIER-IDX FICHIER-REGISTRE RAPPORT-RELEVE.
+
+           IF W-COMPTE-EMPLOYE > 0
+               STRING "RELEVES PRODUITS POUR " DELIMITED BY SIZE
+                      W-COMPTE-EMPLOYE          DELIMITED BY SIZE
+                      " EMPLOYE(S)"             DELIMITED BY SIZE
+                 INTO W-MESSAGE-ERREUR
+           ELSE
+               MOVE "AUCUN EMPLOYE AVEC UN CUMUL DE PAYE DANS LE REGIST
+      -"RE" TO W-MESSAGE-ERREUR
+           END-IF.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *  DEMANDE L'ANNEE CIVILE DES RELEVES A PRODUIRE (0 = COURANTE).
+      ******************************************************************
+       02000-DEMANDER-ANNEE.
+           DISPLAY "ANNEE DES RELEVES (AAAA, 0 = ANNEE COURANTE) : "
+                                   AT 1005.
+           ACCEPT  W-ANNEE-DEMANDEE  AT 1053.
+           IF W-ANNEE-DEMANDEE = 0
+               MOVE W-ANNEE-COURANTE TO W-ANNEE-DEMANDEE
+           END-IF.
+
+       10000-LECTURE-EMPLOYE.
+           READ FICHIER-IDX INTO EMP-FICHE-PERSONNELLE
+               AT END MOVE 1 TO W-IND-FIN-FICHIER
+           END-READ.
+
+      ******************************************************************
+      *  POUR CHAQUE EMPLOYE DU FICHIER MAITRE, ON RECHERCHE SON CUMUL
+      *  ANNUEL DANS LE REGISTRE. S'IL N'A PAS TRAVAILLE CETTE ANNEE
+      *  (AUCUN CUMUL), AUCUN RELEVE N'EST PRODUIT POUR LUI.
+      ******************************************************************
+       20000-PRODUIRE-RELEVE.
+           MOVE 0 TO W-IND-SANS-CUMUL.
+           MOVE EMP-CODE        TO REG-CODE.
+           MOVE W-ANNEE-DEMANDEE TO REG-ANNEE.
+           READ FICHIER-REGISTRE INTO REG-FICHE-CUMUL
+               INVALID KEY MOVE 1 TO W-IND-SANS-CUMUL
+           END-READ.
+
+           IF NOT W-EMPLOYE-SANS-CUMUL
+               PERFORM 30000-ECRIRE-RELEVE
+               ADD 1 TO W-COMPTE-EMPLOYE
+           END-IF.
+
+           PERFORM 10000-LECTURE-EMPLOYE.
+
+      ******************************************************************
+      *  ECRIT UN RELEVE (T4 / RELEVE 1) POUR L'EMPLOYE COURANT.
+      ******************************************************************
+       30000-ECRIRE-RELEVE.
+           MOVE REG-CUMUL-BRUT       TO W-LE-BRUT.
+           MOVE REG-CUMUL-IMPOT-FED  TO W-LE-IMPOT-FED.
+           MOVE REG-CUMUL-IMPOT-PROV TO W-LE-IMPOT-PROV.
+           MOVE REG-CUMUL-RRQ        TO W-LE-RRQ.
+           MOVE REG-CUMUL-AE         TO W-LE-AE.
+           MOVE REG-CUMUL-RQAP       TO W-LE-RQAP.
+           MOVE REG-CUMUL-RAMQ       TO W-LE-RAMQ.
+           MOVE REG-CUMUL-NET        TO W-LE-NET.
+
+           MOVE SPACES TO LIGNE-RELEVE.
+           STRING "RELEVE " DELIMITED BY SIZE
+                  W-ANNEE-DEMANDEE DELIMITED BY SIZE
+                  " - LA CIE CRACK-INFO - " DELIMITED BY SIZE
+                  EMP-NOM DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  EMP-PREN DELIMITED BY SIZE
+                  " (" DELIMITED BY SIZE
+                  EMP-CODE DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
+             INTO LIGNE-RELEVE.
+           WRITE LIGNE-RELEVE AFTER ADVANCING PAGE.
+
+           MOVE SPACES TO LIGNE-RELEVE.
+           STRING "REVENU BRUT: " DELIMITED BY SIZE
+                  W-LE-BRUT        DELIMITED BY SIZE
+             INTO LIGNE-RELEVE.
+           WRITE LIGNE-RELEVE AFTER ADVANCING 2 LINES.
+
+           MOVE SPACES TO LIGNE-RELEVE.
+           STRING "IMPOT FEDERAL RETENU: " DELIMITED BY SIZE
+                  W-LE-IMPOT-FED            DELIMITED BY SIZE
+                  "   IMPOT PROVINCIAL RETENU: " DELIMITED BY SIZE
+                  W-LE-IMPOT-PROV           DELIMITED BY SIZE
+             INTO LIGNE-RELEVE.
+           WRITE LIGNE-RELEVE AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO LIGNE-RELEVE.
+           STRING "RRQ: " DELIMITED BY SIZE
+                  W-LE-RRQ DELIMITED BY SIZE
+                  "   A.E.: " DELIMITED BY SIZE
+                  W-LE-AE DELIMITED BY SIZE
+                  "   RQAP: " DELIMITED BY SIZE
+                  W-LE-RQAP DELIMITED BY SIZE
+                  "   RAMQ: " DELIMITED BY SIZE
+                  W-LE-RAMQ DELIMITED BY SIZE
+             INTO LIGNE-RELEVE.
+           WRITE LIGNE-RELEVE AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO LIGNE-RELEVE.
+           STRING "REVENU NET: " DELIMITED BY SIZE
+                  W-LE-NET         DELIMITED BY SIZE
+             INTO LIGNE-RELEVE.
+           WRITE LIGNE-RELEVE AFTER ADVANCING 1 LINE.
