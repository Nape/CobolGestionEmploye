@@ -2,6 +2,12 @@
        PROGRAM-ID.     TP2NP.
        AUTHOR.         Nadir Pelletier.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS NOM-VALIDE IS "A" THRU "Z" "a" THRU "z" "-" "'" SPACE
+                                X"80" THRU X"FF".
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
@@ -12,8 +18,13 @@
                    ALTERNATE RECORD KEY IS EMP-NOM-PREN
                               WITH DUPLICATES
                    ALTERNATE RECORD KEY IS EMP-DATE-ENGAGEMENT
+                              WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS EMP-REGION
                               WITH DUPLICATES.
 
+           SELECT RAPPORT-RECHERCHE ASSIGN TO "Recherche.doc"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
 
        DATA DIVISION.
@@ -31,6 +42,20 @@
            05  EMP-DATE-ENGAGEMENT     PIC 9(8).
            05  EMP-TAUX                PIC 99V99.
            05  EMP-NB-HEURE            PIC 9(3).
+           05  EMP-STATUT              PIC X VALUE "A".
+               88 EMP-ACTIF            VALUE "A".
+               88 EMP-INACTIF          VALUE "I".
+           05  EMP-NAS                 PIC 9(9).
+           05  EMP-COURRIEL            PIC X(30).
+           05  EMP-ADRESSE             PIC X(30).
+
+      *********************************************************
+      * Rapport d'impression des resultats de recherche, produit
+      * en plus de l'affichage ecran lorsque l'usager repond "O"
+      * a l'invite d'impression du menu principal.
+      *********************************************************
+       FD  RAPPORT-RECHERCHE.
+       01  LIGNE-RECHERCHE             PIC X(120).
 
 
        WORKING-STORAGE SECTION.
@@ -66,7 +91,11 @@
 
       *****************************CHOIX-CLE****************************
            05  W-CHOIX-CLE             PIC X       VALUE SPACE.
-               88 W-CHOIX-CLE-VALIDE   VALUE "1" "2" "3".
+               88 W-CHOIX-CLE-VALIDE   VALUE "1" "2" "3" "4" "5".
+
+      ***********************CHOIX-IMPRESSION-RAPPORT*******************
+           05  W-CHOIX-IMPRESSION      PIC X       VALUE "N".
+               88  W-IMPRIME-RESULTATS VALUE "O" "o".
 
 
 
@@ -88,10 +117,46 @@
                05 WZV-DATE-DE              PIC 9999/99/99.
                05 WZV-DATE-A               PIC 9999/99/99.
 
+               05 WZV-REGION-DE            PIC 99     VALUE 0.
+               05 WZV-REGION-A             PIC 99     VALUE 0.
+
                05 WZV-BOOL                 PIC 9      VALUE 0.
 
                05 DUMMY                    PIC X      VALUE SPACE.
 
+      *********************************************************
+      * Lignes du rapport imprime des resultats de recherche
+      * (Recherche.doc).
+      *********************************************************
+       01  W-ENTETE-RECHERCHE-1.
+           05  FILLER              PIC X(25)   VALUE SPACES.
+           05  FILLER              PIC X(41)   VALUE
+               "** RAPPORT DE RECHERCHE - CRACK-INFO **".
+
+       01  W-ENTETE-RECHERCHE-2.
+           05  FILLER              PIC X(40)   VALUE
+               " CODE    NOM                 PRENOM     ".
+           05  FILLER              PIC X(40)   VALUE
+               "SEXE REGION   TAUX   HEURES     DATE    ".
+
+       01  W-LIGNE-RECHERCHE-DETAIL.
+           05  FILLER              PIC X       VALUE SPACE.
+           05  LR-CODE             PIC X(6).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  LR-NOM              PIC X(20).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  LR-PRENOM           PIC X(15).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  LR-SEXE             PIC X.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  LR-REGION           PIC 99.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  LR-TAUX             PIC $$9.99.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  LR-NB-HEURE         PIC ZZ9.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  LR-DATE             PIC 9999/99/99.
+
 
        SCREEN SECTION.
 
@@ -122,6 +187,10 @@
            05  LINE 17  COLUMN 3  VALUE "Votre choix (1, 2, 3, Q): ".
            05  LINE 17  COLUMN 29 PIC X TO W-CHOIX-PRINCIPAL.
 
+           05  LINE 19  COLUMN 3  VALUE "Imprimer les resultats sur rapp
+      -"ort (O/N): ".
+           05  LINE 19  COLUMN 45 PIC X TO W-CHOIX-IMPRESSION.
+
 
        01 MENU-CLE.
            05  LINE 5  COLUMN 33 VALUE "MENU CHOIX DE LA CLE".
@@ -129,8 +198,12 @@
               10 LINE 8   COLUMN 30  VALUE "1. Par numero d'employe : ".
               10 LINE 10  COLUMN 30  VALUE "2. Par nom d'employe: ".
               10 LINE 12  COLUMN 30  VALUE "3. Par date d'embauche: ".
-              10 LINE 17  COLUMN 3   VALUE "Votre choix (1, 2, 3): ".
-              10 LINE 17  COLUMN 29  PIC X TO W-CHOIX-CLE.
+              10 LINE 14  COLUMN 30  VALUE "4. Par region: ".
+              10 LINE 16  COLUMN 30  VALUE "5. Recherche combinee
+      -"(region+date+sexe): ".
+              10 LINE 19  COLUMN 3   VALUE
+      -"Votre choix (1, 2, 3, 4, 5): ".
+              10 LINE 19  COLUMN 32  PIC X TO W-CHOIX-CLE.
 
        01 MENU-NO.
           05  FOREGROUND-COLOR 1 BACKGROUND-COLOR 7.
@@ -164,6 +237,35 @@
              10 LINE 12  COLUMN 30  VALUE "A :".
              10 LINE 12  COLUMN 40  PIC X(8) USING WZV-DATE-A.
 
+
+       01 MENU-REGION.
+          05  FOREGROUND-COLOR 1 BACKGROUND-COLOR 7.
+             10 LINE 8   COLUMN 30
+             VALUE "Entrez l'intervalle des regions (1 a 6)".
+
+             10 LINE 10  COLUMN 30  VALUE "De :".
+             10 LINE 10  COLUMN 40  PIC 99 USING WZV-REGION-DE.
+             10 LINE 12  COLUMN 30  VALUE "A :".
+             10 LINE 12  COLUMN 40  PIC 99 USING WZV-REGION-A.
+
+
+       01 MENU-COMBINE.
+          05  FOREGROUND-COLOR 1 BACKGROUND-COLOR 7.
+             10 LINE 6   COLUMN 20
+             VALUE "Entrez les criteres de recherche combinee".
+             10 LINE 7   COLUMN 20
+             VALUE "(laisser en blanc pour ne pas filtrer)".
+
+             10 LINE 9   COLUMN 25  VALUE "Date d'embauche - De :".
+             10 LINE 9   COLUMN 48  PIC X(8) USING WZV-DATE-DE.
+             10 LINE 10  COLUMN 25  VALUE "Date d'embauche - A  :".
+             10 LINE 10  COLUMN 48  PIC X(8) USING WZV-DATE-A.
+
+             10 LINE 12  COLUMN 25  VALUE "Region (1 a 6)  - De :".
+             10 LINE 12  COLUMN 48  PIC 99     USING WZV-REGION-DE.
+             10 LINE 13  COLUMN 25  VALUE "Region (1 a 6)  - A  :".
+             10 LINE 13  COLUMN 48  PIC 99     USING WZV-REGION-A.
+
        01 MENU-AFFICHAGE.
            05  LINE 5   COLUMN 23 VALUE "DETAIL DE L'EMPLOYE" UNDERLINE.
            05  LINE 8   COLUMN 23 VALUE "Numero: ".
@@ -206,6 +308,7 @@
 
        00000-PRINCIPAL.
           OPEN  INPUT  FICHIER-IDX.
+          OPEN  OUTPUT RAPPORT-RECHERCHE.
           MOVE SPACE   TO EMP-CODE.
 
           PERFORM 10000-MENU-PRINCIPAL.
@@ -213,6 +316,7 @@
 
 
                PERFORM 11000-MENU-CLE
+               PERFORM 15000-PREPARER-RAPPORT
                EVALUATE W-CHOIX-CLE
                        WHEN "1"
                            PERFORM 11100-MENU-NO   UNTIL WZV-BOOL = 1
@@ -220,19 +324,41 @@
                            W-FIN-FICHIER
                        WHEN "2"
                            PERFORM 11200-MENU-NOM  UNTIL WZV-BOOL = 1
-                           PERFORM 20000-LIRE-FICHIER-CODE UNTIL
+                           PERFORM 21000-LIRE-FICHIER-NOM UNTIL
                            W-FIN-FICHIER
                        WHEN "3"
                            PERFORM 11300-MENU-DATE UNTIL WZV-BOOL = 1
-                           PERFORM 20000-LIRE-FICHIER-CODE UNTIL
+                           PERFORM 22000-LIRE-FICHIER-DATE UNTIL
+                           W-FIN-FICHIER
+                       WHEN "4"
+                           PERFORM 11400-MENU-REGION UNTIL WZV-BOOL = 1
+                           PERFORM 23000-LIRE-FICHIER-REGION UNTIL
+                           W-FIN-FICHIER
+                       WHEN "5"
+                           PERFORM 11500-MENU-COMBINE UNTIL WZV-BOOL = 1
+                           MOVE LOW-VALUE TO EMP-CODE
+                           PERFORM 24000-LIRE-FICHIER-COMBINE UNTIL
                            W-FIN-FICHIER
                END-EVALUATE
                PERFORM 10000-MENU-PRINCIPAL
 
            END-PERFORM
            CLOSE FICHIER-IDX
+           CLOSE RAPPORT-RECHERCHE
            EXIT PROGRAM.
 
+      **************************************************************
+      *  Si l'usager a demande l'impression des resultats, ecrit
+      *  l'entete du rapport avant de lancer la recherche courante.
+      **************************************************************
+       15000-PREPARER-RAPPORT.
+           IF W-IMPRIME-RESULTATS
+               WRITE LIGNE-RECHERCHE FROM W-ENTETE-RECHERCHE-1
+                                     AFTER ADVANCING PAGE
+               WRITE LIGNE-RECHERCHE FROM W-ENTETE-RECHERCHE-2
+                                     AFTER ADVANCING 2 LINES
+           END-IF.
+
        10000-MENU-PRINCIPAL.
            DISPLAY FOND-ECRAN.
       ***GET LA DATE ET FORMAT POUR 2019.***
@@ -268,7 +394,7 @@
                DISPLAY MENU-CLE
                ACCEPT MENU-CLE
                IF NOT W-CHOIX-CLE-VALIDE
-                  MOVE "ENTREZ 1, 2 OU 3" TO W-MESSAGE-ERREUR
+                  MOVE "ENTREZ 1, 2, 3, 4 OU 5" TO W-MESSAGE-ERREUR
                END-IF
             END-PERFORM.
 
@@ -340,8 +466,8 @@
            MOVE FUNCTION UPPER-CASE(WZV-NOM-DE) TO WZV-NOM-DE.
            MOVE FUNCTION UPPER-CASE(WZV-NOM-A)  TO WZV-NOM-A.
 
-           IF  WZV-NOM-DE    IS NOT ALPHABETIC
-               OR WZV-NOM-A  IS NOT ALPHABETIC
+           IF  WZV-NOM-DE    IS NOT NOM-VALIDE
+               OR WZV-NOM-A  IS NOT NOM-VALIDE
                 MOVE "LE OU LES NOM(S) DE FAMILLE(S) INVALIDE(S)"
                 TO W-MESSAGE-ERREUR
 
@@ -379,6 +505,87 @@
                MOVE 1 TO WZV-BOOl
                MOVE WZV-DATE-DE TO EMP-DATE-ENGAGEMENT
            END-IF.
+
+       11400-MENU-REGION.
+           DISPLAY FOND-ECRAN.
+           DISPLAY MENU-REGION.
+           ACCEPT  MENU-REGION.
+
+           PERFORM  11410-VALIDE-REGION.
+
+       11410-VALIDE-REGION.
+           IF WZV-REGION-DE = 0 AND WZV-REGION-A = 0
+               MOVE SPACES TO W-CHOIX
+               PERFORM 10000-MENU-PRINCIPAL
+           ELSE IF WZV-REGION-DE = 0
+               MOVE 1 TO WZV-REGION-DE
+           ELSE IF WZV-REGION-A = 0
+               MOVE 6 TO WZV-REGION-A
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN WZV-REGION-DE > WZV-REGION-A
+                   MOVE " CLE INVALIDE" TO W-MESSAGE-ERREUR
+
+              WHEN WZV-REGION-DE < 1 OR WZV-REGION-DE > 6
+                   MOVE "LA REGION DOIT ETRE ENTRE 1 ET 6"
+                   TO W-MESSAGE-ERREUR
+
+              WHEN WZV-REGION-A  < 1 OR WZV-REGION-A  > 6
+                   MOVE "LA REGION DOIT ETRE ENTRE 1 ET 6"
+                   TO W-MESSAGE-ERREUR
+
+              WHEN OTHER
+                 MOVE 1 TO WZV-BOOl
+                 MOVE WZV-REGION-DE TO EMP-REGION
+
+           END-EVALUATE.
+
+       11500-MENU-COMBINE.
+           DISPLAY FOND-ECRAN.
+           DISPLAY MENU-COMBINE.
+           ACCEPT  MENU-COMBINE.
+           PERFORM  11510-VALIDE-COMBINE.
+
+       11510-VALIDE-COMBINE.
+           IF WZV-DATE-DE = SPACE OR WZV-DATE-DE = LOW-VALUE
+               MOVE 19000101 TO WZV-DATE-DE
+           END-IF.
+           IF WZV-DATE-A = SPACE OR WZV-DATE-A = LOW-VALUE
+               MOVE 99991231 TO WZV-DATE-A
+           END-IF.
+           IF WZV-REGION-DE = 0
+               MOVE 1 TO WZV-REGION-DE
+           END-IF.
+           IF WZV-REGION-A = 0
+               MOVE 6 TO WZV-REGION-A
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN WZV-DATE-DE IS NOT NUMERIC
+                   OR WZV-DATE-A IS NOT NUMERIC
+                   MOVE "LES DATES NE DOIVENT CONTENIR QUE DES CHIFFR
+      -"ES" TO W-MESSAGE-ERREUR
+
+              WHEN WZV-DATE-DE > WZV-DATE-A
+                   MOVE "DATE DE DEBUT PLUS GRANDE QUE LA DATE DE FI
+      -"N" TO W-MESSAGE-ERREUR
+
+              WHEN WZV-REGION-DE > WZV-REGION-A
+                   MOVE " CLE INVALIDE" TO W-MESSAGE-ERREUR
+
+              WHEN WZV-REGION-DE < 1 OR WZV-REGION-DE > 6
+                   MOVE "LA REGION DOIT ETRE ENTRE 1 ET 6"
+                   TO W-MESSAGE-ERREUR
+
+              WHEN WZV-REGION-A  < 1 OR WZV-REGION-A  > 6
+                   MOVE "LA REGION DOIT ETRE ENTRE 1 ET 6"
+                   TO W-MESSAGE-ERREUR
+
+              WHEN OTHER
+                 MOVE 1 TO WZV-BOOl
+
+           END-EVALUATE.
       *************************LECTURE**********************************
        20000-LIRE-FICHIER-CODE.
              START  FICHIER-IDX   KEY >  EMP-CODE
@@ -410,6 +617,25 @@
                 NOT AT END PERFORM 30000-AFFICHAGE
              END-READ.
 
+       23000-LIRE-FICHIER-REGION.
+             START  FICHIER-IDX   KEY >  EMP-REGION
+                 INVALID KEY MOVE "REGION EMP INVALIDE"
+                 TO W-MESSAGE-ERREUR.
+
+             READ FICHIER-IDX
+                AT END MOVE 1 TO W-IND-FIN-FICHIER
+                NOT AT END PERFORM 30000-AFFICHAGE
+             END-READ.
+
+       24000-LIRE-FICHIER-COMBINE.
+             START  FICHIER-IDX   KEY >  EMP-CODE
+                 INVALID KEY MOVE "AUCUN EMPLOYE" TO W-MESSAGE-ERREUR.
+
+             READ FICHIER-IDX
+                AT END MOVE 1 TO W-IND-FIN-FICHIER
+                NOT AT END PERFORM 32000-AFFICHAGE-COMBINE
+             END-READ.
+
       **************************AFFICHAGE*******************************
 
        30000-AFFICHAGE.
@@ -417,6 +643,43 @@
                DISPLAY FOND-ECRAN
                DISPLAY MENU-AFFICHAGE
                ACCEPT  MENU-AFFICHAGE
+               IF W-IMPRIME-RESULTATS
+                   PERFORM 31000-ECRIRE-LIGNE-RAPPORT
+               END-IF
+           END-IF.
+
+      **************************************************************
+      *  Ecrit une ligne du rapport imprime pour l'employe courant.
+      **************************************************************
+       31000-ECRIRE-LIGNE-RAPPORT.
+           MOVE EMP-CODE            TO LR-CODE.
+           MOVE EMP-NOM             TO LR-NOM.
+           MOVE EMP-PREN            TO LR-PRENOM.
+           MOVE EMP-SEXE            TO LR-SEXE.
+           MOVE EMP-REGION          TO LR-REGION.
+           MOVE EMP-TAUX            TO LR-TAUX.
+           MOVE EMP-NB-HEURE        TO LR-NB-HEURE.
+           MOVE EMP-DATE-ENGAGEMENT TO LR-DATE.
+           WRITE LIGNE-RECHERCHE FROM W-LIGNE-RECHERCHE-DETAIL
+                                 AFTER ADVANCING 1 LINE.
+
+      **************************************************************
+      *  Affichage pour la recherche combinee (option 5) : applique
+      *  les trois filtres (sexe, intervalle de region, intervalle
+      *  de date) puisque la cle primaire seule ne peut les bornes.
+      **************************************************************
+       32000-AFFICHAGE-COMBINE.
+           IF (EMP-SEXE = WZV-SEXE OR WZV-SEXE = SPACE)
+              AND EMP-REGION >= WZV-REGION-DE
+              AND EMP-REGION <= WZV-REGION-A
+              AND EMP-DATE-ENGAGEMENT >= WZV-DATE-DE
+              AND EMP-DATE-ENGAGEMENT <= WZV-DATE-A
+               DISPLAY FOND-ECRAN
+               DISPLAY MENU-AFFICHAGE
+               ACCEPT  MENU-AFFICHAGE
+               IF W-IMPRIME-RESULTATS
+                   PERFORM 31000-ECRIRE-LIGNE-RAPPORT
+               END-IF
            END-IF.
 
 
