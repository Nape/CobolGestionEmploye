@@ -0,0 +1,194 @@
+      ******************************************************************
+      * Author: Nadir Pelletier
+      * Date:   2019/04/27
+      * Purpose: PRODUIRE LE RAPPORT DES ANNIVERSAIRES DE SERVICE
+      *          (5, 10 ET 15 ANS) A PARTIR DE EMPLOYES.DAT.
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANNIVERSAIRE.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT FICHIER-IDX  ASSIGN TO "EMPLOYES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-CODE
+               ALTERNATE RECORD KEY IS EMP-NOM-PREN
+                          WITH DUPLICATES
+               ALTERNATE RECORD KEY IS EMP-DATE-ENGAGEMENT
+                          WITH DUPLICATES
+               ALTERNATE RECORD KEY IS EMP-REGION
+                          WITH DUPLICATES.
+
+       SELECT RAPPORT-ANNIVERSAIRE  ASSIGN TO "Anniversaires.doc"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FICHIER-IDX
+       LABEL RECORD STANDARD.
+       01  EMP-FICHE-PERSONNELLE.
+           05  EMP-CODE                PIC X(6).
+           05  EMP-REGION              PIC 9(2).
+           05  EMP-SEXE                PIC X.
+           05  EMP-NOM-PREN.
+               10  EMP-NOM             PIC X(20).
+               10  EMP-PREN            PIC X(15).
+           05  EMP-DATE-ENGAGEMENT     PIC 9(8).
+           05  EMP-TAUX                PIC 99V99.
+           05  EMP-NB-HEURE            PIC 9(3).
+           05  EMP-STATUT              PIC X VALUE "A".
+               88 EMP-ACTIF            VALUE "A".
+               88 EMP-INACTIF          VALUE "I".
+           05  EMP-NAS                 PIC 9(9).
+           05  EMP-COURRIEL            PIC X(30).
+           05  EMP-ADRESSE             PIC X(30).
+
+       FD  RAPPORT-ANNIVERSAIRE.
+       01  LIGNE-ANNIVERSAIRE          PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  W-INDICATEUR.
+           05  W-IND-FIN-FICHIER    PIC 9   VALUE 0.
+               88  W-FIN-FICHIER            VALUE 1.
+
+       01  W-COMPTE-ANNIVERSAIRE    PIC 9(4) VALUE 0.
+
+       01  W-DATE-DU-JOUR           PIC 9(8).
+       01  W-DATE-COURANTE-R REDEFINES W-DATE-DU-JOUR.
+           05  W-ANNEE-COURANTE     PIC 9(4).
+           05  W-MOIS-COURANT       PIC 9(2).
+           05  W-JOUR-COURANT       PIC 9(2).
+
+       01  W-ANNEE-ENGAGEMENT       PIC 9(4).
+       01  W-MOIS-ENGAGEMENT        PIC 9(2).
+       01  W-ANNEES-SERVICE         PIC 9(4).
+
+       01  W-LE-ANNEES-SERVICE      PIC ZZZ9.
+
+      *********************************************************
+      * Mois a verifier (01-12), ou 00 pour l'annee entiere.
+      *********************************************************
+       01  W-MOIS-FILTRE            PIC 9(2)    VALUE 0.
+           88  W-TOUS-LES-MOIS                  VALUE 0.
+
+       LINKAGE SECTION.
+       01  W-MESSAGE-ERREUR PIC X(80).
+
+       PROCEDURE DIVISION USING W-MESSAGE-ERREUR.
+
+       00000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-DATE-DU-JOUR.
+
+           PERFORM 02000-DEMANDER-MOIS.
+
+           OPEN INPUT  FICHIER-IDX.
+           OPEN OUTPUT RAPPORT-ANNIVERSAIRE.
+
+           PERFORM 05000-ECRIRE-ENTETE.
+
+           MOVE 0 TO W-IND-FIN-FICHIER.
+           MOVE 0 TO W-COMPTE-ANNIVERSAIRE.
+           PERFORM 10000-LECTURE-EMPLOYE.
+           PERFORM 20000-VERIFIER-ANNIVERSAIRE UNTIL W-FIN-FICHIER.
+
+           CLOSE FICHIER-IDX RAPPORT-ANNIVERSAIRE.
+
+           IF W-COMPTE-ANNIVERSAIRE > 0
+               STRING "RAPPORT PRODUIT POUR " DELIMITED BY SIZE
+                      W-COMPTE-ANNIVERSAIRE   DELIMITED BY SIZE
+                      " EMPLOYE(S)"           DELIMITED BY SIZE
+                 INTO W-MESSAGE-ERREUR
+           ELSE
+               MOVE "AUCUN ANNIVERSAIRE DE SERVICE CETTE ANNEE"
+               TO W-MESSAGE-ERREUR
+           END-IF.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *  DEMANDE LE MOIS A VERIFIER (01-12), OU 00 POUR TOUTE L'ANNEE.
+      ******************************************************************
+       02000-DEMANDER-MOIS.
+           MOVE 99 TO W-MOIS-FILTRE.
+           PERFORM UNTIL W-TOUS-LES-MOIS
+                      OR (W-MOIS-FILTRE >= 1 AND W-MOIS-FILTRE <= 12)
+               DISPLAY "MOIS A VERIFIER (01-12, 00 = TOUTE L'ANNEE) : "
+                                       AT 1005
+               ACCEPT  W-MOIS-FILTRE  AT 1052
+           END-PERFORM.
+
+      ******************************************************************
+      *  ECRIT L'ENTETE DU RAPPORT DES ANNIVERSAIRES DE SERVICE.
+      ******************************************************************
+       05000-ECRIRE-ENTETE.
+           MOVE SPACES TO LIGNE-ANNIVERSAIRE.
+           IF W-TOUS-LES-MOIS
+               STRING "RAPPORT DES ANNIVERSAIRES DE SERVICE - "
+                      DELIMITED BY SIZE
+                      W-ANNEE-COURANTE DELIMITED BY SIZE
+                 INTO LIGNE-ANNIVERSAIRE
+           ELSE
+               STRING "RAPPORT DES ANNIVERSAIRES DE SERVICE - MOIS "
+                      DELIMITED BY SIZE
+                      W-MOIS-FILTRE    DELIMITED BY SIZE
+                      "/"              DELIMITED BY SIZE
+                      W-ANNEE-COURANTE DELIMITED BY SIZE
+                 INTO LIGNE-ANNIVERSAIRE
+           END-IF.
+           WRITE LIGNE-ANNIVERSAIRE.
+
+           MOVE SPACES TO LIGNE-ANNIVERSAIRE.
+           WRITE LIGNE-ANNIVERSAIRE AFTER ADVANCING 1 LINE.
+
+       10000-LECTURE-EMPLOYE.
+           READ FICHIER-IDX
+               AT END MOVE 1 TO W-IND-FIN-FICHIER
+           END-READ.
+
+      ******************************************************************
+      *  POUR CHAQUE EMPLOYE ACTIF DONT LE MOIS D'ENGAGEMENT CORRESPOND
+      *  AU MOIS DEMANDE (OU TOUS LES MOIS SI 00), ON CALCULE LE NOMBRE
+      *  D'ANNEES DE SERVICE COMPLETEES CETTE ANNEE (DIFFERENCE DES
+      *  ANNEES DE LA DATE D'AUJOURD'HUI ET DE LA DATE D'ENGAGEMENT) ET
+      *  ON RETIENT L'EMPLOYE SI CE NOMBRE EST 5, 10 OU 15.
+      ******************************************************************
+       20000-VERIFIER-ANNIVERSAIRE.
+           MOVE EMP-DATE-ENGAGEMENT(5:2) TO W-MOIS-ENGAGEMENT.
+
+           IF EMP-ACTIF AND (W-TOUS-LES-MOIS
+                          OR W-MOIS-ENGAGEMENT = W-MOIS-FILTRE)
+               MOVE EMP-DATE-ENGAGEMENT(1:4) TO W-ANNEE-ENGAGEMENT
+               SUBTRACT W-ANNEE-ENGAGEMENT FROM W-ANNEE-COURANTE
+                   GIVING W-ANNEES-SERVICE
+
+               IF W-ANNEES-SERVICE = 5 OR 10 OR 15
+                   PERFORM 30000-ECRIRE-LIGNE
+                   ADD 1 TO W-COMPTE-ANNIVERSAIRE
+               END-IF
+           END-IF.
+
+           PERFORM 10000-LECTURE-EMPLOYE.
+
+      ******************************************************************
+      *  ECRIT UNE LIGNE DU RAPPORT POUR L'EMPLOYE COURANT.
+      ******************************************************************
+       30000-ECRIRE-LIGNE.
+           MOVE W-ANNEES-SERVICE TO W-LE-ANNEES-SERVICE.
+
+           MOVE SPACES TO LIGNE-ANNIVERSAIRE.
+           STRING EMP-CODE DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  EMP-NOM DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  EMP-PREN DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  W-LE-ANNEES-SERVICE DELIMITED BY SIZE
+                  " ANS DE SERVICE" DELIMITED BY SIZE
+             INTO LIGNE-ANNIVERSAIRE.
+           WRITE LIGNE-ANNIVERSAIRE.
