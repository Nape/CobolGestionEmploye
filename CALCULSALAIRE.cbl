@@ -11,22 +11,138 @@
 
        FILE-CONTROL.
 
-           SELECT FICHIER-ENTREE   ASSIGN TO "Donnee.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-IDX  ASSIGN TO "EMPLOYES.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS EMP-CODE
+                   ALTERNATE RECORD KEY IS EMP-NOM-PREN
+                              WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS EMP-DATE-ENGAGEMENT
+                              WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS EMP-REGION
+                              WITH DUPLICATES.
 
            SELECT RAPPORT-IMPRIME  ASSIGN TO "Sortie.doc"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT RAPPORT-EXCEPTION  ASSIGN TO "Exceptions.doc"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RAPPORT-BULLETIN  ASSIGN TO "Bulletins.doc"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FICHIER-REGISTRE ASSIGN TO "REGISTRE.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS REG-CLE.
+
+           SELECT FICHIER-TAUX ASSIGN TO "TauxImpot.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FICHIER-COTISATION ASSIGN TO "Cotisations.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FICHIER-DEPOT  ASSIGN TO "DepotDirect.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FICHIER-PARAM  ASSIGN TO "ParamPaye.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT FICHIER-TRI ASSIGN TO "Tri.txt".
 
        DATA DIVISION.
        FILE SECTION.
-       FD  FICHIER-ENTREE.
-       01  FICHE-PERSONNELLE           PIC X(59).
+       FD  FICHIER-IDX
+       LABEL RECORD STANDARD.
+       01  EMP-FICHE-PERSONNELLE.
+           05  EMP-CODE                PIC X(6).
+           05  EMP-REGION              PIC 9(2).
+           05  EMP-SEXE                PIC X.
+           05  EMP-NOM-PREN.
+               10  EMP-NOM             PIC X(20).
+               10  EMP-PREN            PIC X(15).
+           05  EMP-DATE-ENGAGEMENT     PIC 9(8).
+           05  EMP-TAUX                PIC 99V99.
+           05  EMP-NB-HEURE            PIC 9(3).
+           05  EMP-STATUT              PIC X VALUE "A".
+               88 EMP-ACTIF            VALUE "A".
+               88 EMP-INACTIF          VALUE "I".
+           05  EMP-NAS                 PIC 9(9).
+           05  EMP-COURRIEL            PIC X(30).
+           05  EMP-ADRESSE             PIC X(30).
 
        FD  RAPPORT-IMPRIME.
        01  LIGNE-IMPRIME               PIC X(120).
 
+       FD  RAPPORT-EXCEPTION.
+       01  LIGNE-EXCEPTION             PIC X(120).
+
+       FD  RAPPORT-BULLETIN.
+       01  LIGNE-BULLETIN               PIC X(120).
+
+      *********************************************************
+      * Registre cumulatif annuel, un enregistrement par employé
+      * et par année civile, mis à jour à chaque passage de paye
+      * (cumul annuel, remis a zero au premier passage d'une
+      * nouvelle année grace a la cle composee REG-CLE).
+      *********************************************************
+       FD  FICHIER-REGISTRE
+       LABEL RECORD STANDARD.
+       01  REG-FICHE-CUMUL.
+           05  REG-CLE.
+               10  REG-CODE            PIC X(6).
+               10  REG-ANNEE           PIC 9(4).
+           05  REG-CUMUL-HEURES        PIC 9(7).
+           05  REG-CUMUL-BRUT          PIC 9(9)V99.
+           05  REG-CUMUL-IMPOT-FED     PIC 9(9)V99.
+           05  REG-CUMUL-IMPOT-PROV    PIC 9(9)V99.
+           05  REG-CUMUL-RRQ           PIC 9(9)V99.
+           05  REG-CUMUL-AE            PIC 9(9)V99.
+           05  REG-CUMUL-RQAP          PIC 9(9)V99.
+           05  REG-CUMUL-RAMQ          PIC 9(9)V99.
+           05  REG-CUMUL-NET           PIC 9(9)V99.
+
+      *********************************************************
+      * Table des taux d'imposition, maintenue hors-programme
+      * (TauxImpot.dat) : un palier de salaire brut par ligne,
+      * avec le taux fédéral et le taux provincial applicables.
+      *********************************************************
+       FD  FICHIER-TAUX.
+       01  LIGNE-TAUX.
+           05  LT-SEUIL                PIC 9(6).
+           05  LT-TAUX-FEDERAL         PIC V99.
+           05  LT-TAUX-PROV            PIC V99.
+
+      *********************************************************
+      * Taux des cotisations statutaires (RRQ, AE, RQAP, RAMQ),
+      * maintenus hors-programme (Cotisations.dat).
+      *********************************************************
+       FD  FICHIER-COTISATION.
+       01  LIGNE-COTISATION.
+           05  LC-TAUX-RRQ              PIC V999.
+           05  LC-TAUX-AE               PIC V999.
+           05  LC-TAUX-RQAP             PIC V999.
+           05  LC-TAUX-RAMQ             PIC V999.
+
+      *********************************************************
+      * Fichier de dépôt direct (EFT) : un enregistrement par
+      * employé payé, pour transmission à l'institution bancaire.
+      *********************************************************
+       FD  FICHIER-DEPOT.
+       01  LIGNE-DEPOT.
+           05  DD-CODE                  PIC X(6).
+           05  DD-DATE                  PIC 9(8).
+           05  DD-MONTANT               PIC 9(7)V99.
+
+      *********************************************************
+      * Paramètres des heures supplémentaires (seuil et taux de
+      * majoration), maintenus hors-programme (ParamPaye.dat).
+      *********************************************************
+       FD  FICHIER-PARAM.
+       01  LIGNE-PARAM.
+           05  LP-SEUIL-HEURES-SUPP     PIC 9(3).
+           05  LP-MAJORATION-SUPP       PIC 9V9.
+
        SD  FICHIER-TRI.
        01  TRI-FICHE-PERSONNELLE.
            05  TRI-CODE                  PIC X(6).
@@ -37,6 +153,10 @@
            05  TRI-DATE-ENGAGEMENT       PIC 9(8).
            05  TRI-TAUX                  PIC 99V99.
            05  TRI-NB-HEURES             PIC 9(3).
+           05  TRI-STATUT                PIC X.
+           05  TRI-NAS                   PIC 9(9).
+           05  TRI-COURRIEL              PIC X(30).
+           05  TRI-ADRESSE               PIC X(30).
 
        WORKING-STORAGE SECTION.
        77  W-MSG-FICHIER-VIDE          PIC X(120)   VALUE SPACES.
@@ -54,6 +174,11 @@
            05  W-DATE-ENGAGEMENT       PIC 9(8).
            05  W-TAUX                  PIC 99V99.
            05  W-NB-HEURES             PIC 9(3).
+           05  W-STATUT                PIC X.
+               88  W-EMPLOYE-ACTIF     VALUE "A".
+           05  W-NAS                   PIC 9(9).
+           05  W-COURRIEL              PIC X(30).
+           05  W-ADRESSE               PIC X(30).
 
       *********************************************************
       * Zone des indicateurs
@@ -62,16 +187,56 @@
            05  W-IND-FIN-FICHIER    PIC 9 VALUE 0.
                88  W-FIN-FICHIER          VALUE 1.
 
+      *********************************************************
+      * Source de lecture du rapport courant (32000-LECTURE-TRI) :
+      * "S" par RETURN d'un fichier de tri, "I" par lecture
+      * directe d'un index (rapport Nom/Prenom/Date, option 1).
+      *********************************************************
+       01  W-SOURCE-TRI             PIC X       VALUE "S".
+           88  W-SOURCE-INDEX                   VALUE "I".
+
+      *********************************************************
+      * Zone de validation pre-paye (mêmes règles que TP3)
+      *********************************************************
+       01  W-DATE-DU-JOUR           PIC 9(8).
+       01  W-ANNEE-PAYE             PIC 9(4).
+
+       01  W-VALIDATION-VARIABLE.
+           05  W-BOOL-VALIDATION-OK PIC 9.
+               88  W-EMPLOYE-VALIDE        VALUE 1.
+           05  W-IND-ERREUR-MOIS    PIC 9.
+           05  W-IND-ERREUR-JOUR    PIC 9.
+           05  W-RAISON-EXCEPTION   PIC X(40).
+
+       01  W-COMPTE-EXCEPTIONS      PIC 9(4).
+
+      *********************************************************
+      * Zone de gestion du registre cumulatif (REGISTRE.DAT)
+      *********************************************************
+       01  W-FILE-DETAIL-REGISTRE.
+           05  W-SIZE-REGISTRE      PIC X(8)   COMP-X.
+
+       01  W-IND-REGISTRE-NOUVEAU   PIC 9.
+           88  REGISTRE-NOUVEL-EMPLOYE  VALUE 1.
+
       *********************************************************
       * Zone variables
       *********************************************************
        01  W-CHOIX-RAPPORT       PIC X       VALUE SPACE.
            88  QUITTER-R           VALUE "Q" "q".
-           88  W-CHOIX-R-VALIDE    VALUE "1" "2" "Q" "q".
+           88  W-CHOIX-R-VALIDE    VALUE "1" "2" "3" "Q" "q".
 
        01  W-MESSAGE-ERREUR PIC X(80).
 
-
+      *********************************************************
+      * Mode non-interactif (execution en lot) : si un numero
+      * de rapport (1, 2 ou 3) est passe en ligne de commande,
+      * le rapport correspondant est produit directement, sans
+      * jamais afficher le menu ni attendre d'ACCEPT a l'ecran.
+      *********************************************************
+       01  W-LIGNE-COMMANDE         PIC X(80).
+       01  W-MODE-LOT               PIC X       VALUE "N".
+           88  W-EN-MODE-LOT                    VALUE "O".
 
       *********************************************************
       * Zone des compteurs et totalisateurs et variables utiles
@@ -98,6 +263,66 @@
            05  W-TAUX-FEDERAL          PIC V99     VALUE ZERO.
            05  W-TAUX-PROV             PIC V99     VALUE ZERO.
 
+      *********************************************************
+      * Table des paliers d'imposition, chargée de TauxImpot.dat
+      * au début du calcul de paye (remplace les taux fixes).
+      *********************************************************
+       01  W-IND-FIN-TAUX           PIC 9   VALUE 0.
+           88  W-FIN-TAUX                   VALUE 1.
+
+       01  W-TABLE-TAUX.
+           05  W-NB-TAUX            PIC 99  VALUE 0.
+           05  W-TAUX-ENTREE OCCURS 10 TIMES
+                                    INDEXED BY W-IDX-TAUX.
+               10  W-T-SEUIL        PIC 9(6).
+               10  W-T-FEDERAL      PIC V99.
+               10  W-T-PROV         PIC V99.
+
+      *********************************************************
+      * Taux des cotisations statutaires, chargés de
+      * Cotisations.dat, et montants retenus par employé.
+      *********************************************************
+       01  W-TAUX-COTISATION.
+           05  W-TAUX-RRQ           PIC V999.
+           05  W-TAUX-AE            PIC V999.
+           05  W-TAUX-RQAP          PIC V999.
+           05  W-TAUX-RAMQ          PIC V999.
+
+       01  W-COTISATIONS-CALCUL.
+           05  W-COTISATION-RRQ     PIC 9(4)V99.
+           05  W-COTISATION-AE      PIC 9(4)V99.
+           05  W-COTISATION-RQAP    PIC 9(4)V99.
+           05  W-COTISATION-RAMQ    PIC 9(4)V99.
+
+      *********************************************************
+      * Paramètres des heures supplémentaires, chargés de
+      * ParamPaye.dat (remplacent le 40 heures / 1.5 fixes).
+      *********************************************************
+       01  W-PARAM-PAYE.
+           05  W-SEUIL-HEURES-SUPP  PIC 9(3)  VALUE 40.
+           05  W-MAJORATION-SUPP    PIC 9V9   VALUE 1.5.
+
+      *********************************************************
+      * Table de cumul pour le sommaire par region (effectif,
+      * heures prevues, cout de paye brut).
+      *********************************************************
+       01  W-TABLE-REGION.
+           05  W-REGION-ENTREE OCCURS 6 TIMES
+                               INDEXED BY W-IDX-REGION.
+               10  W-REG-NB-EMPLOYE     PIC 9(4).
+               10  W-REG-TOTAL-HEURES   PIC 9(7).
+               10  W-REG-TOTAL-SALAIRE  PIC 9(9)V99.
+
+       01  W-LIGNE-REGION.
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  LR-REGION                PIC Z9.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  LR-NB-EMPLOYE            PIC ZZZ9.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  LR-TOTAL-HEURES          PIC Z(6)9.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  LR-TOTAL-SALAIRE         PIC $$,$$$,$$9.99.
+
       *********************************************************
       * Zone de définition des différentes lignes d'impression
       * du rapport
@@ -162,6 +387,12 @@
                10  W-LS-SALAIRE-BRUT   PIC $$$999.99.
                10  FILLER              PIC X(33)   VALUE SPACES.
 
+           05  W-LD-COTISATIONS.
+               10  W-LD-COTISATION-RRQ    PIC $$99.99.
+               10  W-LD-COTISATION-AE     PIC $$99.99.
+               10  W-LD-COTISATION-RQAP   PIC $$99.99.
+               10  W-LD-COTISATION-RAMQ   PIC $$99.99.
+
            05  W-LIGNE-SOMMAIRE-2.
                10  FILLER              PIC X(57)   VALUE SPACES.
                10  FILLER              PIC X(21)   VALUE
@@ -169,6 +400,17 @@
                10  W-LS-SALAIRE-NET    PIC $$$999.99.
                10  FILLER              PIC X(4)    VALUE SPACES.
 
+           05  W-ENTETE-REGION.
+               10  FILLER              PIC X(35)   VALUE SPACES.
+               10  FILLER              PIC X(46)   VALUE
+               "** SOMMAIRE PAR REGION - CRACK-INFO **".
+
+           05  W-ENTETE-REGION-DETAIL.
+               10  FILLER              PIC X(40)   VALUE
+                   " REGION  NB EMPLOYES  HEURES PREVUES   ".
+               10  FILLER              PIC X(40)   VALUE
+                   "COUT DE PAYE BRUT                      ".
+
 
       ****************************ENTETE********************************
        01  W-ENTETE.
@@ -209,41 +451,57 @@
            05  LINE 10  COLUMN 30 VALUE "2) Par Region / Heures Travaill
       -"ees > 40".
 
-           05  LINE 12  COLUMN 30 VALUE "Q) Quitter".
-           05  LINE 14  COLUMN 3  VALUE "Votre choix (1, 2, 3, 4, Q): ".
-           05  LINE 14  COLUMN 32 PIC X TO W-CHOIX-RAPPORT.
+           05  LINE 12  COLUMN 30 VALUE "3) Sommaire par Region".
+           05  LINE 14  COLUMN 30 VALUE "Q) Quitter".
+           05  LINE 17  COLUMN 3  VALUE "Votre choix (1, 2, 3, Q): ".
+           05  LINE 17  COLUMN 31 PIC X TO W-CHOIX-RAPPORT.
 
 
        PROCEDURE DIVISION.
 
        00000-MAIN.
-        PERFORM 00001-MENU-RAPPORT.
+        MOVE FUNCTION CURRENT-DATE(1:8)  TO  W-ENTETE-DATE
+                                             W-DATE-DU-JOUR.
+        MOVE W-DATE-DU-JOUR(1:4) TO W-ANNEE-PAYE.
+
+        ACCEPT W-LIGNE-COMMANDE FROM COMMAND-LINE.
+        IF W-LIGNE-COMMANDE(1:1) = "1" OR "2" OR "3"
+            MOVE "O" TO W-MODE-LOT
+            MOVE W-LIGNE-COMMANDE(1:1) TO W-CHOIX-RAPPORT
+        ELSE
+            PERFORM 00001-MENU-RAPPORT
+        END-IF.
+
         PERFORM UNTIL QUITTER-R
            MOVE SPACE TO W-MESSAGE-ERREUR
            EVALUATE W-CHOIX-RAPPORT
            WHEN "1"
-                SORT FICHIER-TRI ON ASCENDING KEY TRI-NOM
-                                                  TRI-PRENOM
-                                                  TRI-DATE-ENGAGEMENT
-                      INPUT PROCEDURE   10000-TRAIT-NOM-PREN-DATE
-                      OUTPUT PROCEDURE  30000-TRAIT-SORTIE
+                PERFORM 10000-TRAIT-NOM-PREN-DATE
 
            WHEN "2"
                 SORT FICHIER-TRI ON ASCENDING KEY TRI-REGION
                                                TRI-NB-HEURES
                        INPUT PROCEDURE   20000-REGION-HEURE
                        OUTPUT PROCEDURE  30000-TRAIT-SORTIE
+
+           WHEN "3"
+                PERFORM 70000-SOMMAIRE-REGION
            END-EVALUATE
 
-           PERFORM 00001-MENU-RAPPORT
+           IF W-EN-MODE-LOT
+               MOVE "Q" TO W-CHOIX-RAPPORT
+           ELSE
+               PERFORM 00001-MENU-RAPPORT
+           END-IF
         END-PERFORM.
 
+        IF W-EN-MODE-LOT
+            DISPLAY W-MESSAGE-ERREUR
+        END-IF.
+
        EXIT PROGRAM.
 
        00001-MENU-RAPPORT.
-           ACCEPT W-ENTETE-DATE FROM DATE.
-           MOVE FUNCTION CURRENT-DATE(1:8)  TO  W-ENTETE-DATE.
-
            MOVE SPACE TO W-CHOIX-RAPPORT.
             PERFORM UNTIL W-CHOIX-R-VALIDE
                 DISPLAY FOND-ECRAN
@@ -254,63 +512,168 @@
                 TO W-CHOIX-RAPPORT
 
                 IF NOT W-CHOIX-R-VALIDE
-                    MOVE "ENTREZ 1, 2 OU Q" TO W-MESSAGE-ERREUR
+                    MOVE "ENTREZ 1, 2, 3 OU Q" TO W-MESSAGE-ERREUR
                 END-IF
             END-PERFORM.
 
       ******************************************************************
-      *             INPUT PROCEDURE NOM/PRENOM/DATE >= 1990
+      *             RAPPORT NOM/PRENOM/DATE >= 1990 (OPTION 1)
+      *  LUE DIRECTEMENT SUR L'INDEX EMP-NOM-PREN (DEJA EN ORDRE
+      *  NOM/PRENOM CROISSANT) PLUTOT QUE PAR UN SORT : LE FILTRE
+      *  DATE/STATUT EST APPLIQUE AU FIL DE LA LECTURE PAR
+      *  34000-LECTURE-IDX-NOM-PREN.
       ******************************************************************
        10000-TRAIT-NOM-PREN-DATE  SECTION.
-           OPEN  INPUT  FICHIER-ENTREE.
-           MOVE 0 TO W-COMPTE-FICHES.
-           MOVE 0 TO W-IND-FIN-FICHIER.
-           PERFORM 11000-LECTURE-SEQ.
-           PERFORM 12000-TRAIT-VALIDATION-DATE UNTIL W-FIN-FICHIER
-           CLOSE FICHIER-ENTREE.
+           OPEN OUTPUT RAPPORT-IMPRIME.
+           OPEN OUTPUT RAPPORT-EXCEPTION.
+           OPEN OUTPUT RAPPORT-BULLETIN.
+           OPEN OUTPUT FICHIER-DEPOT.
+           PERFORM 35000-OUVRIR-REGISTRE.
+           PERFORM 36000-CHARGER-TAUX.
+           PERFORM 37000-CHARGER-COTISATIONS.
+           PERFORM 38000-CHARGER-PARAMETRES.
+           PERFORM 20000-INITIALISATION.
+           PERFORM 31000-IMPRESSION-ENTETE.
+
+           MOVE "I" TO W-SOURCE-TRI.
+           OPEN INPUT FICHIER-IDX.
+           MOVE LOW-VALUES TO EMP-NOM-PREN.
+           START FICHIER-IDX KEY IS NOT LESS THAN EMP-NOM-PREN
+               INVALID KEY MOVE 1 TO W-IND-FIN-FICHIER
+           END-START.
+
+           PERFORM 32000-LECTURE-TRI.
+           PERFORM 50000-TRAITEMENT UNTIL W-FIN-FICHIER.
+           PERFORM 60000-STATISTIQUE.
+           PERFORM 61000-SOMMAIRE-EXCEPTION.
+
+           CLOSE FICHIER-IDX.
+           CLOSE RAPPORT-IMPRIME.
+           CLOSE RAPPORT-EXCEPTION.
+           CLOSE RAPPORT-BULLETIN.
+           CLOSE FICHIER-DEPOT.
+           CLOSE FICHIER-REGISTRE.
+           MOVE "S" TO W-SOURCE-TRI.
+           MOVE "LE RAPPORT A ETE PRODUIT !" TO W-MESSAGE-ERREUR.
        10000-TRAIT-NOM-PREN-DATE-FIN  SECTION.
 
        11000-LECTURE-SEQ.
-           READ FICHIER-ENTREE INTO W-FICHE-PERSONNELLE
+           READ FICHIER-IDX INTO W-FICHE-PERSONNELLE
                              AT END MOVE 1 TO W-IND-FIN-FICHIER.
 
-       12000-TRAIT-VALIDATION-DATE.
-
-           IF W-DATE-ENGAGEMENT >= 19900101
-               RELEASE TRI-FICHE-PERSONNELLE FROM W-FICHE-PERSONNELLE
-               ADD 1 TO W-COMPTE-FICHES
-            END-IF.
-            PERFORM 11000-LECTURE-SEQ.
-
       ******************************************************************
       *             INPUT PROCEDURE REGION/HEURE > 40
       ******************************************************************
        20000-REGION-HEURE  SECTION.
-           OPEN  INPUT  FICHIER-ENTREE.
+           OPEN  INPUT  FICHIER-IDX.
            MOVE 0 TO W-COMPTE-FICHES.
            MOVE 0 TO W-IND-FIN-FICHIER.
            PERFORM 11000-LECTURE-SEQ.
            PERFORM 21000-TRAIT-VALIDATION-HEURE UNTIL W-FIN-FICHIER
-           CLOSE FICHIER-ENTREE.
+           CLOSE FICHIER-IDX.
        20000-REGION-HEURE-FIN  SECTION.
 
        21000-TRAIT-VALIDATION-HEURE.
-           IF W-NB-HEURES > 40
+           IF W-NB-HEURES > 40 AND W-EMPLOYE-ACTIF
                RELEASE TRI-FICHE-PERSONNELLE FROM W-FICHE-PERSONNELLE
                ADD 1 TO W-COMPTE-FICHES
            END-IF.
            PERFORM 11000-LECTURE-SEQ.
+
+      ******************************************************************
+      *             SOMMAIRE PAR REGION (OPTION 3 DU MENU)
+      *  EFFECTIF, HEURES PREVUES ET COUT DE PAYE BRUT PAR REGION,
+      *  SANS PASSER PAR LE CALCUL DE PAYE (AUCUN IMPACT SUR LE
+      *  REGISTRE CUMULATIF NI SUR LES AUTRES FICHIERS DE SORTIE).
+      ******************************************************************
+       70000-SOMMAIRE-REGION SECTION.
+           OPEN INPUT  FICHIER-IDX.
+           OPEN OUTPUT RAPPORT-IMPRIME.
+           PERFORM 71000-INITIALISER-REGIONS.
+           MOVE 0 TO W-IND-FIN-FICHIER.
+           PERFORM 11000-LECTURE-SEQ.
+           PERFORM 72000-CUMULER-REGION UNTIL W-FIN-FICHIER.
+           PERFORM 73000-IMPRIMER-SOMMAIRE-REGION.
+           CLOSE FICHIER-IDX.
+           CLOSE RAPPORT-IMPRIME.
+           MOVE "LE SOMMAIRE PAR REGION A ETE PRODUIT !"
+                TO W-MESSAGE-ERREUR.
+       70000-SOMMAIRE-REGION-FIN SECTION.
+
+      **************************************************************
+      *  Remet a zero les accumulateurs des 6 regions.
+      **************************************************************
+       71000-INITIALISER-REGIONS.
+           PERFORM VARYING W-IDX-REGION FROM 1 BY 1
+                   UNTIL W-IDX-REGION > 6
+               MOVE 0 TO W-REG-NB-EMPLOYE(W-IDX-REGION)
+               MOVE 0 TO W-REG-TOTAL-HEURES(W-IDX-REGION)
+               MOVE 0 TO W-REG-TOTAL-SALAIRE(W-IDX-REGION)
+           END-PERFORM.
+
+      **************************************************************
+      *  Cumule l'employe courant dans l'accumulateur de sa region.
+      *  Le cout de paye brut est simplement TAUX * HEURES PREVUES
+      *  (aucune majoration pour temps supplementaire) puisqu'il ne
+      *  s'agit ici que d'une estimation du cout de main-d'oeuvre
+      *  par region, pas d'un calcul de paye.
+      **************************************************************
+       72000-CUMULER-REGION.
+           IF W-EMPLOYE-ACTIF
+               ADD 1 TO W-REG-NB-EMPLOYE(W-REGION)
+               ADD W-NB-HEURES TO W-REG-TOTAL-HEURES(W-REGION)
+               MULTIPLY W-TAUX BY W-NB-HEURES GIVING W-SALAIRE-BRUT
+               ADD W-SALAIRE-BRUT TO W-REG-TOTAL-SALAIRE(W-REGION)
+           END-IF.
+           PERFORM 11000-LECTURE-SEQ.
+
+      **************************************************************
+      *  Imprime l'entete puis une ligne par region dans Sortie.doc.
+      **************************************************************
+       73000-IMPRIMER-SOMMAIRE-REGION.
+           WRITE LIGNE-IMPRIME FROM W-ENTETE-REGION
+                               AFTER ADVANCING PAGE.
+           WRITE LIGNE-IMPRIME FROM W-ENTETE-REGION-DETAIL
+                               AFTER ADVANCING 2 LINES.
+           PERFORM VARYING W-IDX-REGION FROM 1 BY 1
+                   UNTIL W-IDX-REGION > 6
+               PERFORM 74000-ECRIRE-LIGNE-REGION
+           END-PERFORM.
+
+      **************************************************************
+      *  Ecrit la ligne sommaire d'une region.
+      **************************************************************
+       74000-ECRIRE-LIGNE-REGION.
+           MOVE W-IDX-REGION               TO LR-REGION.
+           MOVE W-REG-NB-EMPLOYE(W-IDX-REGION)    TO LR-NB-EMPLOYE.
+           MOVE W-REG-TOTAL-HEURES(W-IDX-REGION)  TO LR-TOTAL-HEURES.
+           MOVE W-REG-TOTAL-SALAIRE(W-IDX-REGION) TO LR-TOTAL-SALAIRE.
+           WRITE LIGNE-IMPRIME FROM W-LIGNE-REGION
+                               AFTER ADVANCING 1 LINE.
+
       ******************************************************************
       *                    OUTPUT PROCEDURE
       ******************************************************************
        30000-TRAIT-SORTIE SECTION.
          OPEN OUTPUT RAPPORT-IMPRIME.
+         OPEN OUTPUT RAPPORT-EXCEPTION.
+         OPEN OUTPUT RAPPORT-BULLETIN.
+         OPEN OUTPUT FICHIER-DEPOT.
+         PERFORM 35000-OUVRIR-REGISTRE.
+         PERFORM 36000-CHARGER-TAUX.
+         PERFORM 37000-CHARGER-COTISATIONS.
+         PERFORM 38000-CHARGER-PARAMETRES.
          PERFORM 20000-INITIALISATION
          PERFORM 31000-IMPRESSION-ENTETE
          PERFORM 32000-LECTURE-TRI.
          PERFORM 50000-TRAITEMENT UNTIL W-FIN-FICHIER.
          PERFORM 60000-STATISTIQUE.
+         PERFORM 61000-SOMMAIRE-EXCEPTION.
          CLOSE RAPPORT-IMPRIME.
+         CLOSE RAPPORT-EXCEPTION.
+         CLOSE RAPPORT-BULLETIN.
+         CLOSE FICHIER-DEPOT.
+         CLOSE FICHIER-REGISTRE.
          MOVE "LE RAPPORT A ETE PRODUIT !" TO W-MESSAGE-ERREUR.
        30000-TRAIT-SORTIE-FIN SECTION.
 
@@ -332,12 +695,94 @@
                                AFTER ADVANCING 1 LINE.
 
       **************************************************************
-      *  Lire un enregistrement du fichier employés
+      *  Lire l'enregistrement suivant a traiter : par RETURN du
+      *  fichier de tri pour les rapports encore bases sur un SORT,
+      *  ou par lecture directe de l'index EMP-NOM-PREN pour le
+      *  rapport Nom/Prenom/Date (W-SOURCE-TRI, voir 10000-TRAIT-
+      *  NOM-PREN-DATE).
       **************************************************************
        32000-LECTURE-TRI.
-           RETURN FICHIER-TRI INTO W-FICHE-PERSONNELLE
+           EVALUATE TRUE
+               WHEN W-SOURCE-INDEX
+                   PERFORM 34000-LECTURE-IDX-NOM-PREN
+               WHEN OTHER
+                   RETURN FICHIER-TRI INTO W-FICHE-PERSONNELLE
+                                     AT END MOVE 1 TO W-IND-FIN-FICHIER
+           END-EVALUATE.
+
+      **************************************************************
+      *  Avance sur l'index EMP-NOM-PREN jusqu'a la prochaine fiche
+      *  admissible (embauchee depuis 1990 et active), ou la fin du
+      *  fichier - meme filtre qu'utilisait l'ancien SORT INPUT
+      *  PROCEDURE.
+      **************************************************************
+       33000-LECTURE-IDX-NOM-PREN.
+           READ FICHIER-IDX INTO W-FICHE-PERSONNELLE
                              AT END MOVE 1 TO W-IND-FIN-FICHIER.
 
+       34000-LECTURE-IDX-NOM-PREN.
+           PERFORM 33000-LECTURE-IDX-NOM-PREN.
+           PERFORM 33000-LECTURE-IDX-NOM-PREN
+               UNTIL W-FIN-FICHIER
+                  OR (W-DATE-ENGAGEMENT >= 19900101 AND
+                      W-EMPLOYE-ACTIF).
+
+      **************************************************************
+      *  Ouvre le registre cumulatif en mise à jour (I-O). Au tout
+      *  premier calcul de paye, REGISTRE.DAT n'existe pas encore ;
+      *  on le crée alors en sortie avant de le rouvrir en I-O.
+      **************************************************************
+       35000-OUVRIR-REGISTRE.
+           CALL "CBL_CHECK_FILE_EXIST" USING "REGISTRE.DAT "
+                                              W-SIZE-REGISTRE.
+           IF RETURN-CODE = 0
+               OPEN I-O FICHIER-REGISTRE
+           ELSE
+               OPEN OUTPUT FICHIER-REGISTRE
+               CLOSE FICHIER-REGISTRE
+               OPEN I-O FICHIER-REGISTRE
+           END-IF.
+
+      **************************************************************
+      *  Charge les paliers d'imposition de TauxImpot.dat en mémoire
+      *  (W-TABLE-TAUX), pour que 51000-CALCUL-SALAIRE n'ait plus à
+      *  coder les seuils et les taux en dur.
+      **************************************************************
+       36000-CHARGER-TAUX.
+           MOVE 0 TO W-NB-TAUX W-IND-FIN-TAUX.
+           OPEN INPUT FICHIER-TAUX.
+           PERFORM 36100-LIRE-TAUX.
+           PERFORM UNTIL W-FIN-TAUX OR W-NB-TAUX = 10
+               ADD 1 TO W-NB-TAUX
+               MOVE LT-SEUIL       TO W-T-SEUIL(W-NB-TAUX)
+               MOVE LT-TAUX-FEDERAL TO W-T-FEDERAL(W-NB-TAUX)
+               MOVE LT-TAUX-PROV   TO W-T-PROV(W-NB-TAUX)
+               PERFORM 36100-LIRE-TAUX
+           END-PERFORM.
+           CLOSE FICHIER-TAUX.
+
+       36100-LIRE-TAUX.
+           READ FICHIER-TAUX
+               AT END MOVE 1 TO W-IND-FIN-TAUX.
+
+      **************************************************************
+      *  Charge les taux des cotisations statutaires (RRQ, AE, RQAP,
+      *  RAMQ) de Cotisations.dat. Un seul enregistrement.
+      **************************************************************
+       37000-CHARGER-COTISATIONS.
+           OPEN INPUT FICHIER-COTISATION.
+           READ FICHIER-COTISATION INTO W-TAUX-COTISATION.
+           CLOSE FICHIER-COTISATION.
+
+      **************************************************************
+      *  Charge le seuil et le taux de majoration des heures
+      *  supplémentaires de ParamPaye.dat.
+      **************************************************************
+       38000-CHARGER-PARAMETRES.
+           OPEN INPUT FICHIER-PARAM.
+           READ FICHIER-PARAM INTO W-PARAM-PAYE.
+           CLOSE FICHIER-PARAM.
+
 
 
       **************************************************************
@@ -350,6 +795,7 @@
            MOVE ZERO TO W-CUMUL-BRUT.
            MOVE ZERO TO W-CUMUL-NET.
            MOVE 0 TO W-COMPTE-EMPLOYE.
+           MOVE 0 TO W-COMPTE-EXCEPTIONS.
 
       **************************************************************
       *  Pour chaque employé, le calcul du salaire et le calcul
@@ -359,32 +805,103 @@
       *  entête est imprimée.
       **************************************************************
        50000-TRAITEMENT.
-           PERFORM 51000-CALCUL-SALAIRE.
-           PERFORM 52000-CALCUL-CUMULATIFS.
-           PERFORM 53000-TRANSFERT-INFO.
-           IF W-COMPTE-LIGNES > 20
-               MOVE ZERO TO W-COMPTE-LIGNES
-               PERFORM 31000-IMPRESSION-ENTETE
-           END-IF
+           PERFORM 49000-VALIDER-EMPLOYE.
+
+           IF W-EMPLOYE-VALIDE
+               PERFORM 51000-CALCUL-SALAIRE
+               PERFORM 52000-CALCUL-CUMULATIFS
+               PERFORM 53000-TRANSFERT-INFO
+               IF W-COMPTE-LIGNES > 20
+                   MOVE ZERO TO W-COMPTE-LIGNES
+                   PERFORM 31000-IMPRESSION-ENTETE
+               END-IF
+
+               PERFORM 54000-ECRITURE-FICHE
+               PERFORM 55000-ECRITURE-BULLETIN
+               PERFORM 56000-MAJ-REGISTRE
+               PERFORM 57000-ECRITURE-DEPOT
+               ADD 1 TO W-COMPTE-EMPLOYE
+           ELSE
+               PERFORM 49500-ECRIRE-EXCEPTION
+               ADD 1 TO W-COMPTE-EXCEPTIONS
+           END-IF.
 
-           PERFORM 54000-ECRITURE-FICHE.
            PERFORM 32000-LECTURE-TRI.
-           ADD 1 TO W-COMPTE-EMPLOYE.
+
       **************************************************************
-      * Si le nombre d'heure travaillé par l'employé est plus grand que
-      * 40 on multiplie le taux horraire de lemployer par 1.5 et on le
-      * stoque dans une variable, on soustrait 40 du nombre d'heure
-      * travailler et on stoque le reste dans un variable, on multiplie
-      * 40 par le taux horraire normale et on stoque dans une variable,
-      * on multiplie le nombre d'heures à taux demi par le
-      * taux-horraire à taux demi on stoque dans un variable. On ajoute
-      * le salaire à taux demi au salaire brut "normale".
+      *  Revalide chaque fiche avec les mêmes règles que TP3 (sexe,
+      *  region, taux, heures, date) avant de calculer sa paye. Une
+      *  fiche invalide est exclue du calcul et signalée sur le
+      *  rapport d'exceptions au lieu de faire planter le calcul.
+      **************************************************************
+       49000-VALIDER-EMPLOYE.
+           MOVE 0 TO W-BOOL-VALIDATION-OK.
+           MOVE 0 TO W-IND-ERREUR-MOIS W-IND-ERREUR-JOUR.
+           MOVE SPACES TO W-RAISON-EXCEPTION.
+
+           EVALUATE TRUE
+               WHEN W-SEXE NOT = "M" AND W-SEXE NOT = "F"
+                   MOVE "SEXE INVALIDE" TO W-RAISON-EXCEPTION
+               WHEN W-REGION < 1 OR W-REGION > 6
+                   MOVE "REGION INVALIDE" TO W-RAISON-EXCEPTION
+               WHEN W-TAUX < 10 OR W-TAUX > 100
+                   MOVE "TAUX HORAIRE INVALIDE" TO W-RAISON-EXCEPTION
+               WHEN W-NB-HEURES > 60
+                   MOVE "NOMBRE D'HEURES INVALIDE" TO W-RAISON-EXCEPTION
+               WHEN W-DATE-ENGAGEMENT < 19600101
+                   MOVE "DATE D'EMBAUCHE ANTERIEURE A 1960"
+                   TO W-RAISON-EXCEPTION
+               WHEN W-DATE-ENGAGEMENT > W-DATE-DU-JOUR
+                   MOVE "DATE D'EMBAUCHE POSTERIEURE A AUJOURD'HUI"
+                   TO W-RAISON-EXCEPTION
+           END-EVALUATE.
+
+           IF W-RAISON-EXCEPTION = SPACES
+               CALL "VALIDE-DATE"
+                   USING BY REFERENCE W-DATE-ENGAGEMENT
+                                       W-IND-ERREUR-MOIS
+                                       W-IND-ERREUR-JOUR
+               IF W-IND-ERREUR-MOIS = 1 OR W-IND-ERREUR-JOUR = 1
+                   MOVE "DATE D'EMBAUCHE INVALIDE (MOIS OU JOUR)"
+                   TO W-RAISON-EXCEPTION
+               END-IF
+           END-IF.
+
+           IF W-RAISON-EXCEPTION = SPACES
+               MOVE 1 TO W-BOOL-VALIDATION-OK
+           END-IF.
+
+      **************************************************************
+      *  Ecrit la fiche rejetée, avec sa raison, sur Exceptions.doc.
+      **************************************************************
+       49500-ECRIRE-EXCEPTION.
+           MOVE SPACES TO LIGNE-EXCEPTION.
+           STRING W-CODE        DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  W-NOM         DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  W-PRENOM      DELIMITED BY SIZE
+                  " - "         DELIMITED BY SIZE
+                  W-RAISON-EXCEPTION DELIMITED BY SIZE
+             INTO LIGNE-EXCEPTION.
+           WRITE LIGNE-EXCEPTION.
+      **************************************************************
+      * Si le nombre d'heure travaillé par l'employé est plus grand
+      * que 40 on multiplie le taux horraire de lemployer par 1.5 et
+      * on le stoque dans une variable, on soustrait 40 du nombre
+      * d'heure travailler et on stoque le reste dans un variable,
+      * on multiplie 40 par le taux horraire normale et on stoque
+      * dans une variable, on multiplie le nombre d'heures à taux
+      * demi par le taux-horraire à taux demi on stoque dans un
+      * variable. On ajoute le salaire à taux demi au salaire brut
+      * "normale".
       **************************************************************
        51000-CALCUL-SALAIRE.
-            IF W-NB-HEURES > 40
-                  MULTIPLY W-TAUX BY 1.5 GIVING W-TAUX-DEMI
+            IF W-NB-HEURES > W-SEUIL-HEURES-SUPP
+                  MULTIPLY W-TAUX BY W-MAJORATION-SUPP
+                       GIVING W-TAUX-DEMI
 
-                  SUBTRACT 40 FROM W-NB-HEURES
+                  SUBTRACT W-SEUIL-HEURES-SUPP FROM W-NB-HEURES
                        GIVING W-NB-HEURES-TAUX-DEMIE
                   SUBTRACT W-NB-HEURES-TAUX-DEMIE FROM W-NB-HEURES
 
@@ -398,14 +915,17 @@
                   MULTIPLY W-TAUX BY W-NB-HEURES GIVING W-SALAIRE-BRUT
             END-IF
 
-      *CHOIX DU TAUX D'IMPOSITION SELON LE SALAIRE BRUT TOTAL
-            IF W-SALAIRE-BRUT > 500
-                  MOVE .15 TO W-TAUX-FEDERAL
-                  MOVE .16 TO W-TAUX-PROV
-            ELSE
-                  MOVE .12 TO W-TAUX-FEDERAL
-                  MOVE .14 TO W-TAUX-PROV
-            END-IF
+      *CHOIX DU TAUX D'IMPOSITION SELON LE SALAIRE BRUT TOTAL,
+      *PAR RECHERCHE DANS LA TABLE DES PALIERS (TauxImpot.dat).
+      *LE DERNIER PALIER FRANCHI (SEUIL LE PLUS ELEVE) S'APPLIQUE.
+            MOVE ZERO TO W-TAUX-FEDERAL W-TAUX-PROV
+            PERFORM VARYING W-IDX-TAUX FROM 1 BY 1
+                    UNTIL W-IDX-TAUX > W-NB-TAUX
+                IF W-SALAIRE-BRUT > W-T-SEUIL(W-IDX-TAUX)
+                    MOVE W-T-FEDERAL(W-IDX-TAUX) TO W-TAUX-FEDERAL
+                    MOVE W-T-PROV(W-IDX-TAUX)    TO W-TAUX-PROV
+                END-IF
+            END-PERFORM
 
       *CALCUL DES IMPOTS A SOUSTRAIRE DU SALAIRE BRUT
             MULTIPLY W-SALAIRE-BRUT BY W-TAUX-FEDERAL
@@ -414,8 +934,24 @@
             MULTIPLY W-SALAIRE-BRUT BY W-TAUX-PROV
             GIVING W-IMPOT-PROV.
 
+      *CALCUL DES COTISATIONS STATUTAIRES (RRQ, AE, RQAP, RAMQ)
+            MULTIPLY W-SALAIRE-BRUT BY W-TAUX-RRQ
+            GIVING W-COTISATION-RRQ.
+
+            MULTIPLY W-SALAIRE-BRUT BY W-TAUX-AE
+            GIVING W-COTISATION-AE.
+
+            MULTIPLY W-SALAIRE-BRUT BY W-TAUX-RQAP
+            GIVING W-COTISATION-RQAP.
+
+            MULTIPLY W-SALAIRE-BRUT BY W-TAUX-RAMQ
+            GIVING W-COTISATION-RAMQ.
+
       *CALCUL DU SALAIRE NET
-           SUBTRACT W-IMPOT-FEDERAL W-IMPOT-PROV FROM W-SALAIRE-BRUT
+           SUBTRACT W-IMPOT-FEDERAL W-IMPOT-PROV
+                    W-COTISATION-RRQ W-COTISATION-AE
+                    W-COTISATION-RQAP W-COTISATION-RAMQ
+                FROM W-SALAIRE-BRUT
            GIVING W-SALAIRE-NET.
 
 
@@ -448,6 +984,11 @@
            MOVE W-IMPOT-PROV      TO W-LD-IMPOT-PROV.
            MOVE W-IMPOT-FEDERAL   TO W-LD-IMPOT-FEDERAL.
 
+           MOVE W-COTISATION-RRQ  TO W-LD-COTISATION-RRQ.
+           MOVE W-COTISATION-AE   TO W-LD-COTISATION-AE.
+           MOVE W-COTISATION-RQAP TO W-LD-COTISATION-RQAP.
+           MOVE W-COTISATION-RAMQ TO W-LD-COTISATION-RAMQ.
+
       **************************************************************
       * On écrit dans le document "sorti.doc" la ligne W-LIGNE-DETAIL
       * après avoir avancé 2 ligne (Pour la mise en forme).
@@ -459,6 +1000,109 @@
                                AFTER ADVANCING 2 LINES.
            ADD 1 TO W-COMPTE-LIGNES.
 
+      **************************************************************
+      * Écrit un bulletin de paye individuel (Bulletins.doc), en plus
+      * de la ligne ajoutée au rapport global, pour que chaque
+      * employé puisse recevoir son propre talon.
+      **************************************************************
+       55000-ECRITURE-BULLETIN.
+           MOVE SPACES TO LIGNE-BULLETIN.
+           STRING "BULLETIN DE PAYE - "     DELIMITED BY SIZE
+                  W-LD-NOM                  DELIMITED BY SIZE
+                  " "                       DELIMITED BY SIZE
+                  W-LD-PRENOM                DELIMITED BY SIZE
+                  " (" DELIMITED BY SIZE
+                  W-LD-CODE                 DELIMITED BY SIZE
+                  ")"                       DELIMITED BY SIZE
+             INTO LIGNE-BULLETIN.
+           WRITE LIGNE-BULLETIN AFTER ADVANCING PAGE.
+
+           MOVE SPACES TO LIGNE-BULLETIN.
+           STRING "HEURES TRAVAILLEES: "    DELIMITED BY SIZE
+                  W-LD-NB-HEURES             DELIMITED BY SIZE
+                  "   TAUX HORAIRE: "       DELIMITED BY SIZE
+                  W-LD-TAUX                  DELIMITED BY SIZE
+             INTO LIGNE-BULLETIN.
+           WRITE LIGNE-BULLETIN AFTER ADVANCING 2 LINES.
+
+           MOVE SPACES TO LIGNE-BULLETIN.
+           STRING "SALAIRE BRUT: "          DELIMITED BY SIZE
+                  W-LD-SALAIRE-BRUT          DELIMITED BY SIZE
+             INTO LIGNE-BULLETIN.
+           WRITE LIGNE-BULLETIN AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO LIGNE-BULLETIN.
+           STRING "IMPOT FEDERAL: "         DELIMITED BY SIZE
+                  W-LD-IMPOT-FEDERAL         DELIMITED BY SIZE
+                  "   IMPOT PROVINCIAL: "   DELIMITED BY SIZE
+                  W-LD-IMPOT-PROV            DELIMITED BY SIZE
+             INTO LIGNE-BULLETIN.
+           WRITE LIGNE-BULLETIN AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO LIGNE-BULLETIN.
+           STRING "RRQ: "                   DELIMITED BY SIZE
+                  W-LD-COTISATION-RRQ        DELIMITED BY SIZE
+                  "   A.E.: "               DELIMITED BY SIZE
+                  W-LD-COTISATION-AE         DELIMITED BY SIZE
+                  "   RQAP: "               DELIMITED BY SIZE
+                  W-LD-COTISATION-RQAP       DELIMITED BY SIZE
+                  "   RAMQ: "               DELIMITED BY SIZE
+                  W-LD-COTISATION-RAMQ       DELIMITED BY SIZE
+             INTO LIGNE-BULLETIN.
+           WRITE LIGNE-BULLETIN AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO LIGNE-BULLETIN.
+           STRING "SALAIRE NET: "           DELIMITED BY SIZE
+                  W-LD-SALAIRE-NET           DELIMITED BY SIZE
+             INTO LIGNE-BULLETIN.
+           WRITE LIGNE-BULLETIN AFTER ADVANCING 1 LINE.
+
+      **************************************************************
+      * Met à jour le registre cumulatif annuel de l'employé : crée
+      * l'enregistrement à la première paye, l'additionne ensuite.
+      **************************************************************
+       56000-MAJ-REGISTRE.
+           MOVE 0 TO W-IND-REGISTRE-NOUVEAU.
+           MOVE W-CODE       TO REG-CODE.
+           MOVE W-ANNEE-PAYE TO REG-ANNEE.
+           READ FICHIER-REGISTRE
+               INVALID KEY MOVE 1 TO W-IND-REGISTRE-NOUVEAU
+           END-READ.
+
+           IF REGISTRE-NOUVEL-EMPLOYE
+               MOVE W-NB-HEURES     TO REG-CUMUL-HEURES
+               MOVE W-SALAIRE-BRUT  TO REG-CUMUL-BRUT
+               MOVE W-IMPOT-FEDERAL TO REG-CUMUL-IMPOT-FED
+               MOVE W-IMPOT-PROV    TO REG-CUMUL-IMPOT-PROV
+               MOVE W-COTISATION-RRQ  TO REG-CUMUL-RRQ
+               MOVE W-COTISATION-AE   TO REG-CUMUL-AE
+               MOVE W-COTISATION-RQAP TO REG-CUMUL-RQAP
+               MOVE W-COTISATION-RAMQ TO REG-CUMUL-RAMQ
+               MOVE W-SALAIRE-NET   TO REG-CUMUL-NET
+               WRITE REG-FICHE-CUMUL
+           ELSE
+               ADD W-NB-HEURES     TO REG-CUMUL-HEURES
+               ADD W-SALAIRE-BRUT  TO REG-CUMUL-BRUT
+               ADD W-IMPOT-FEDERAL TO REG-CUMUL-IMPOT-FED
+               ADD W-IMPOT-PROV    TO REG-CUMUL-IMPOT-PROV
+               ADD W-COTISATION-RRQ  TO REG-CUMUL-RRQ
+               ADD W-COTISATION-AE   TO REG-CUMUL-AE
+               ADD W-COTISATION-RQAP TO REG-CUMUL-RQAP
+               ADD W-COTISATION-RAMQ TO REG-CUMUL-RAMQ
+               ADD W-SALAIRE-NET   TO REG-CUMUL-NET
+               REWRITE REG-FICHE-CUMUL
+           END-IF.
+
+      **************************************************************
+      *  Ajoute une entrée au fichier de dépôt direct (DepotDirect.
+      *  dat) : code employé, date de paye, montant net à déposer.
+      **************************************************************
+       57000-ECRITURE-DEPOT.
+           MOVE W-CODE         TO DD-CODE.
+           MOVE W-DATE-DU-JOUR TO DD-DATE.
+           MOVE W-SALAIRE-NET  TO DD-MONTANT.
+           WRITE LIGNE-DEPOT.
+
 
 
 
@@ -490,6 +1134,18 @@
 
              ELSE
                   WRITE LIGNE-IMPRIME FROM "LE FICHIER EST VIDE"
-             END-IF
+             END-IF.
+
+      **************************************************************
+      *  Ecrit le nombre de fiches rejetées à la fin du rapport
+      *  d'exceptions.
+      **************************************************************
+       61000-SOMMAIRE-EXCEPTION.
+           MOVE SPACES TO LIGNE-EXCEPTION.
+           STRING "NOMBRE D'EMPLOYES EXCLUS DU CALCUL: "
+                                          DELIMITED BY SIZE
+                  W-COMPTE-EXCEPTIONS     DELIMITED BY SIZE
+             INTO LIGNE-EXCEPTION.
+           WRITE LIGNE-EXCEPTION.
 
 
